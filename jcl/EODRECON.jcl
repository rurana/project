@@ -0,0 +1,13 @@
+//EODRECON JOB (ACCTNO),'EOD RECONCILE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY END-OF-DAY RECONCILIATION OF P37AUDIT AGAINST         *
+//* P37AFILE.  RUN AFTER THE ONLINE REGION COMES DOWN, BEFORE THE *
+//* AUDIT FILE IS ARCHIVED/EMPTIED FOR THE NEXT BUSINESS DAY.     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EODRECON
+//STEPLIB  DD DSN=PROD.P37.LOADLIB,DISP=SHR
+//P37AUDT  DD DSN=PROD.P37.AUDIT,DISP=SHR
+//P37AFIL  DD DSN=PROD.P37.AFILE,DISP=SHR
+//RECRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
