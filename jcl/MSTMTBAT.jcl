@@ -0,0 +1,15 @@
+//MSTMTBAT JOB (ACCTNO),'MONTHLY STMTS',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MONTHLY CUSTOMER STATEMENT PRINT OFF P37THIST.  SYSIN CARRIES *
+//* THE STATEMENT PERIOD AS PERIOD-START/PERIOD-END, CCYYMMDD.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MSTMTBAT
+//STEPLIB  DD DSN=PROD.P37.LOADLIB,DISP=SHR
+//P37THST  DD DSN=PROD.P37.THIST,DISP=SHR
+//P37AFIL  DD DSN=PROD.P37.AFILE,DISP=SHR
+//STMTRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+2026070120260731
+/*
