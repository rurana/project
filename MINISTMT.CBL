@@ -0,0 +1,144 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. MINISTMT.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+       COPY MSBMS.
+       COPY P37CA.
+       COPY P37TMWS.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+ 01  WS-MESSAGE     PIC X(30) VALUE 'THANK YOU'.
+ 01  WS-BROWSE-DONE PIC X(01) VALUE 'N'.
+ LINKAGE SECTION.
+ 01  DFHCOMMAREA    PIC X(105).
+ PROCEDURE DIVISION.
+*>A SESSION THAT HAS SAT PAST THE TIMEOUT LIMIT SINCE MENU
+*>STAMPED THE COMMAREA IS SENT STRAIGHT BACK TO SIGN-ON - THE
+*>SAME CHECK BACKPGM RUNS ON A PF3, RUN HERE BEFORE DFHENTER IS
+*>EVER HONORED.
+ MAIN-PARA.
+       IF EIBCALEN = ZERO
+          PERFORM ERROR-PARA
+       ELSE
+          MOVE DFHCOMMAREA TO WS-CA
+          PERFORM CHECK-TIMEOUT-PARA
+          IF WS-TIMED-OUT = 'Y'
+              EXEC CICS XCTL
+                  PROGRAM('SIGNON')
+              END-EXEC
+          ELSE
+              PERFORM SHOW-MAP-PARA
+          END-IF
+      END-IF.
+ END-PARA.
+     EXEC CICS RETURN
+         TRANSID('P37W')
+         COMMAREA(WS-CA)
+     END-EXEC.
+*>SHOW ERROR IF EIBCALEN=ZERO
+ ERROR-PARA.
+       EXEC CICS SEND TEXT
+           FROM(WS-MESSAGE)
+           ERASE
+       END-EXEC
+       EXEC CICS RETURN
+       END-EXEC.
+       COPY P37TMOUT.
+*>BUILD THE MINI-STATEMENT LINES FROM P37THIST BEFORE SENDING
+*>THE MAP.
+ SHOW-MAP-PARA.
+       MOVE LOW-VALUES TO MSTMAPO
+       MOVE ZERO TO WS-HIST-COUNT
+       PERFORM LOAD-HISTORY-PARA
+       PERFORM FILL-MAP-PARA
+       EXEC CICS SEND
+           MAP('MSTMAP')
+           MAPSET('MSBMS')
+           FROM(MSTMAPO)
+           ERASE
+       END-EXEC
+       PERFORM RESPONSE-PARA.
+*>WALK P37THIST BACKWARDS FROM THE HIGHEST SEQUENCE NUMBER FOR
+*>THIS ACCOUNT SO THE NEWEST WS-HIST-MAX ENTRIES COME BACK
+*>MOST-RECENT-FIRST.
+ LOAD-HISTORY-PARA.
+       MOVE WS-CUS-ACCNO TO THS-ACCNO
+       MOVE 9999999 TO THS-SEQNO
+       MOVE 'N' TO WS-BROWSE-DONE
+       EXEC CICS STARTBR
+           FILE('P37THIST')
+           RIDFLD(THS-KEY)
+           GTEQ
+           RESP(WS-RESP-CODE)
+       END-EXEC
+       IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+           MOVE 'Y' TO WS-BROWSE-DONE
+       END-IF.
+       PERFORM READ-PREV-PARA
+           UNTIL WS-BROWSE-DONE = 'Y'
+              OR WS-HIST-COUNT NOT LESS THAN WS-HIST-MAX.
+       EXEC CICS ENDBR
+           FILE('P37THIST')
+       END-EXEC.
+ READ-PREV-PARA.
+       EXEC CICS READPREV
+           FILE('P37THIST')
+           INTO(WS-HIST-RECORD)
+           RIDFLD(THS-KEY)
+           RESP(WS-RESP-CODE)
+       END-EXEC
+       IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+                    OR THS-ACCNO NOT = WS-CUS-ACCNO
+           MOVE 'Y' TO WS-BROWSE-DONE
+       ELSE
+           ADD 1 TO WS-HIST-COUNT
+           PERFORM BUILD-LINE-PARA
+       END-IF.
+ BUILD-LINE-PARA.
+       STRING THS-DATE     DELIMITED BY SIZE
+              ' '           DELIMITED BY SIZE
+              THS-TXN-TYPE DELIMITED BY SIZE
+              ' '           DELIMITED BY SIZE
+              THS-AMOUNT   DELIMITED BY SIZE
+              ' BAL '       DELIMITED BY SIZE
+              THS-BAL-AFTER DELIMITED BY SIZE
+         INTO WS-HIST-LINE(WS-HIST-COUNT)
+       END-STRING.
+ FILL-MAP-PARA.
+       PERFORM MOVE-LINE-PARA
+           VARYING WS-HIST-IDX FROM 1 BY 1
+           UNTIL WS-HIST-IDX > WS-HIST-COUNT.
+       IF WS-HIST-COUNT = ZERO
+           MOVE 'NO TRANSACTIONS ON FILE' TO MSGO
+       ELSE
+           MOVE 'MINI STATEMENT' TO MSGO
+       END-IF.
+ MOVE-LINE-PARA.
+       MOVE WS-HIST-LINE(WS-HIST-IDX)
+         TO STMT-LINED(WS-HIST-IDX).
+*>CHECK ENTERED KEY
+ RESPONSE-PARA.
+       EVALUATE EIBAID
+       WHEN DFHESC
+           PERFORM ESC-PARA
+       WHEN DFHPF3
+           PERFORM PF3-PARA
+       WHEN DFHENTER
+           EXEC CICS RETURN
+               TRANSID('P37W')
+               COMMAREA(WS-CA)
+           END-EXEC
+       WHEN OTHER
+           MOVE 'INVALID KEY PRESSED' TO MSGO
+       END-EVALUATE.
+ ESC-PARA.
+       EXEC CICS RETURN
+           TRANSID('P37W')
+           COMMAREA(WS-CA)
+       END-EXEC.
+ PF3-PARA.
+       MOVE 'MINISTMT' TO WS-CA-FROM-PGM
+       EXEC CICS XCTL
+           PROGRAM('BACKPGM')
+           COMMAREA(WS-CA)
+       END-EXEC.
