@@ -0,0 +1,249 @@
+001000 IDENTIFICATION DIVISION.
+001010 PROGRAM-ID. EODRECON.
+001020 AUTHOR. R T KOWALSKI.
+001030 INSTALLATION. RETAIL BANKING SYSTEMS - BATCH OPERATIONS.
+001040 DATE-WRITTEN. 08/09/2026.
+001050 DATE-COMPILED.
+001060*
+001070*    MODIFICATION HISTORY
+001080*    DATE      INIT  DESCRIPTION
+001090*    08/09/26  RTK   INITIAL VERSION - NIGHTLY END-OF-DAY
+001100*                    RECONCILIATION OF P37AUDIT AGAINST P37AFILE.
+001110*
+001120*----------------------------------------------------------------*
+001130*  THIS RUN REPLAYS THE AUDIT JOURNAL WRITTEN BY DEPOSIT AND     *
+001140*  WITHDRAW AGAINST THE CUSTOMER MASTER.  FOR EACH ACCOUNT THAT  *
+001150*  POSTED DURING THE DAY, THE BALANCE CARRIED BY THE LAST AUDIT  *
+001160*  ENTRY IS COMPARED TO WHAT IS ACTUALLY SITTING ON P37AFILE.    *
+001170*  ANY ACCOUNT THAT DOES NOT TIE OUT IS PRINTED ON THE EXCEPTION *
+001180*  REPORT FOR THE BALANCING CLERK TO FOLLOW UP.                  *
+001190*----------------------------------------------------------------*
+001200 ENVIRONMENT DIVISION.
+001210 CONFIGURATION SECTION.
+001220 SOURCE-COMPUTER. IBM-370.
+001230 OBJECT-COMPUTER. IBM-370.
+001240 INPUT-OUTPUT SECTION.
+001250 FILE-CONTROL.
+001260     SELECT AUDIT-FILE ASSIGN TO P37AUDT
+001270         ORGANIZATION IS INDEXED
+001280         ACCESS MODE IS SEQUENTIAL
+001290         RECORD KEY IS AUD-KEY
+001300         FILE STATUS IS WS-AUDIT-STATUS.
+001310     SELECT MASTER-FILE ASSIGN TO P37AFIL
+001320         ORGANIZATION IS INDEXED
+001330         ACCESS MODE IS RANDOM
+001340         RECORD KEY IS CUS-ACCNO
+001350         FILE STATUS IS WS-MASTER-STATUS.
+001360     SELECT REPORT-FILE ASSIGN TO RECRPT
+001370         ORGANIZATION IS LINE SEQUENTIAL
+001380         FILE STATUS IS WS-REPORT-STATUS.
+001390 DATA DIVISION.
+001400 FILE SECTION.
+001410 FD  AUDIT-FILE
+001420     LABEL RECORDS ARE STANDARD.
+001430 01  WS-AUDIT-RECORD.
+001440     05  AUD-KEY.
+001450         10  AUD-ACCNO        PIC 9(15).
+001460         10  AUD-SEQNO        PIC 9(07).
+001470     05  AUD-TXN-TYPE         PIC X(02).
+001480         88  AUD-DEPOSIT          VALUE 'DP'.
+001490         88  AUD-WITHDRAWAL       VALUE 'WD'.
+001500     05  AUD-AMOUNT           PIC 9(09).
+001510     05  AUD-BAL-BEFORE       PIC 9(09).
+001520     05  AUD-BAL-AFTER        PIC 9(09).
+001530     05  AUD-TERMID           PIC X(04).
+001540     05  AUD-OPID             PIC X(08).
+001550     05  AUD-DATE             PIC 9(08).
+001560     05  AUD-TIME             PIC 9(06).
+001570     05  AUD-REF              PIC X(26).
+001580     05  FILLER               PIC X(10).
+001590 FD  MASTER-FILE
+001600     LABEL RECORDS ARE STANDARD.
+001610 01  WS-RECORD.
+001620     05  CUS-ACCNO            PIC 9(15).
+001630     05  CUS-STATUS           PIC X(01).
+001640         88  CUS-ACTIVE           VALUE 'A'.
+001650         88  CUS-FROZEN           VALUE 'F'.
+001660         88  CUS-CLOSED           VALUE 'C'.
+001670     05  CUS-BALANCE          PIC 9(09).
+001680     05  CUS-LAST-TXNREF      PIC X(26).
+001690     05  CUS-TXN-SEQ          PIC 9(07).
+001700     05  CUS-WD-DATE          PIC 9(08).
+001710     05  CUS-WD-TODAY         PIC 9(09).
+001720     05  FILLER               PIC X(13).
+001730 FD  REPORT-FILE
+001740     LABEL RECORDS ARE OMITTED.
+001750 01  REPORT-RECORD             PIC X(132).
+001760 WORKING-STORAGE SECTION.
+001770 77  WS-AUDIT-STATUS           PIC X(02) VALUE '00'.
+001780 77  WS-MASTER-STATUS          PIC X(02) VALUE '00'.
+001790 77  WS-REPORT-STATUS          PIC X(02) VALUE '00'.
+001800 77  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+001810     88  AUDIT-EOF                 VALUE 'Y'.
+001811 77  WS-OPEN-FAIL-SW           PIC X(01) VALUE 'N'.
+001812     88  OPEN-FAILED               VALUE 'Y'.
+001820 77  WS-FIRST-SW               PIC X(01) VALUE 'Y'.
+001830     88  IS-FIRST-RECORD           VALUE 'Y'.
+001840 77  WS-FOUND-SW               PIC X(01) VALUE 'N'.
+001850     88  MASTER-FOUND              VALUE 'Y'.
+001860 77  WS-PREV-ACCNO             PIC 9(15) VALUE ZERO.
+001870 77  WS-EXPECTED-BAL           PIC 9(09) VALUE ZERO.
+001880 77  WS-RECORD-COUNT           PIC 9(07) COMP VALUE ZERO.
+001890 77  WS-EXCEPTION-COUNT        PIC 9(05) COMP VALUE ZERO.
+001900 01  WS-HEADING-LINE-1.
+001910     05  FILLER                PIC X(35) VALUE SPACES.
+001920     05  FILLER                PIC X(45)
+001930             VALUE 'NIGHTLY END-OF-DAY RECONCILIATION REPORT'.
+001940 01  WS-HEADING-LINE-2.
+001950     05  FILLER                PIC X(01) VALUE SPACES.
+001960     05  FILLER                PIC X(15) VALUE 'ACCOUNT NUMBER'.
+001970     05  FILLER                PIC X(15) VALUE 'EXPECTED BAL'.
+001980     05  FILLER                PIC X(15) VALUE 'ACTUAL BAL'.
+001990     05  FILLER                PIC X(30) VALUE 'EXCEPTION'.
+002000 01  WS-REPORT-LINE.
+002010     05  FILLER                PIC X(01) VALUE SPACES.
+002020     05  RL-ACCNO              PIC Z(14)9.
+002030     05  FILLER                PIC X(02) VALUE SPACES.
+002040     05  RL-EXPECTED           PIC Z(08)9.
+002050     05  FILLER                PIC X(05) VALUE SPACES.
+002060     05  RL-ACTUAL             PIC Z(08)9.
+002070     05  FILLER                PIC X(05) VALUE SPACES.
+002080     05  RL-MESSAGE            PIC X(36).
+002090 01  WS-SUMMARY-LINE.
+002100     05  FILLER                PIC X(01) VALUE SPACES.
+002110     05  FILLER            PIC X(16) VALUE 'RECORDS READ  '.
+002120     05  SL-RECORD-COUNT       PIC Z(06)9.
+002130     05  FILLER                PIC X(10) VALUE SPACES.
+002140     05  FILLER            PIC X(16) VALUE 'EXCEPTIONS   '.
+002150     05  SL-EXCEPTION-COUNT    PIC Z(04)9.
+002160 PROCEDURE DIVISION.
+002170 0000-MAINLINE.
+002180     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002181     IF OPEN-FAILED
+002182         DISPLAY 'EODRECON - ABENDING, FILE OPEN FAILED'
+002183     ELSE
+002184         PERFORM 2000-PROCESS-AUDIT THRU 2000-EXIT
+002185             UNTIL AUDIT-EOF
+002186         PERFORM 3000-FINALIZE THRU 3000-EXIT
+002187         PERFORM 9999-TERMINATE THRU 9999-EXIT
+002188     END-IF.
+002230     STOP RUN.
+002240*----------------------------------------------------------------*
+002250*  OPEN THE FILES, PRINT THE REPORT HEADINGS, PRIME THE FIRST    *
+002260*  READ OF THE AUDIT TRAIL.                                      *
+002270*----------------------------------------------------------------*
+002280 1000-INITIALIZE.
+002290     OPEN INPUT AUDIT-FILE.
+002300     OPEN INPUT MASTER-FILE.
+002310     OPEN OUTPUT REPORT-FILE.
+002320     IF WS-AUDIT-STATUS NOT = '00'
+002330         DISPLAY 'EODRECON - UNABLE TO OPEN P37AUDT, STATUS = '
+002340             WS-AUDIT-STATUS
+002350         MOVE 'Y' TO WS-EOF-SW
+002351         MOVE 'Y' TO WS-OPEN-FAIL-SW
+002360     END-IF.
+002361     IF WS-MASTER-STATUS NOT = '00'
+002362         DISPLAY 'EODRECON - UNABLE TO OPEN P37AFIL, STATUS = '
+002363             WS-MASTER-STATUS
+002364         MOVE 'Y' TO WS-EOF-SW
+002365         MOVE 'Y' TO WS-OPEN-FAIL-SW
+002366     END-IF.
+002367     IF WS-REPORT-STATUS NOT = '00'
+002368         DISPLAY 'EODRECON - UNABLE TO OPEN RECRPT, STATUS = '
+002369             WS-REPORT-STATUS
+002370         MOVE 'Y' TO WS-EOF-SW
+002371         MOVE 'Y' TO WS-OPEN-FAIL-SW
+002372     END-IF.
+002373     IF NOT AUDIT-EOF
+002374         PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT
+002375         PERFORM 1200-READ-AUDIT THRU 1200-EXIT
+002376     END-IF.
+002390 1000-EXIT.
+002400     EXIT.
+002410 1100-WRITE-HEADINGS.
+002420     WRITE REPORT-RECORD FROM WS-HEADING-LINE-1.
+002430     WRITE REPORT-RECORD FROM WS-HEADING-LINE-2.
+002440 1100-EXIT.
+002450     EXIT.
+002460 1200-READ-AUDIT.
+002470     READ AUDIT-FILE NEXT RECORD
+002480         AT END
+002490             MOVE 'Y' TO WS-EOF-SW
+002500     END-READ.
+002510 1200-EXIT.
+002520     EXIT.
+002530*----------------------------------------------------------------*
+002540*  AUDIT ENTRIES ARE KEYED BY ACCOUNT THEN SEQUENCE, SO A CHANGE *
+002550*  OF AUD-ACCNO MEANS THE PRIOR ACCOUNT'S LAST ENTRY HAS BEEN    *
+002560*  SEEN AND IS READY TO VERIFY AGAINST THE MASTER.               *
+002570*----------------------------------------------------------------*
+002580 2000-PROCESS-AUDIT.
+002590     IF IS-FIRST-RECORD
+002600         MOVE AUD-ACCNO TO WS-PREV-ACCNO
+002610         MOVE 'N' TO WS-FIRST-SW
+002620     END-IF.
+002630     IF AUD-ACCNO NOT = WS-PREV-ACCNO
+002640         PERFORM 2100-VERIFY-ACCOUNT THRU 2100-EXIT
+002650         MOVE AUD-ACCNO TO WS-PREV-ACCNO
+002660     END-IF.
+002670     MOVE AUD-BAL-AFTER TO WS-EXPECTED-BAL.
+002680     ADD 1 TO WS-RECORD-COUNT.
+002690     PERFORM 1200-READ-AUDIT THRU 1200-EXIT.
+002700 2000-EXIT.
+002710     EXIT.
+002720*----------------------------------------------------------------*
+002730*  LOOK UP THE MASTER FOR THE ACCOUNT JUST FINISHED AND COMPARE  *
+002740*  ITS BALANCE TO THE LAST BALANCE THE AUDIT TRAIL RECORDED.     *
+002750*----------------------------------------------------------------*
+002760 2100-VERIFY-ACCOUNT.
+002770     MOVE WS-PREV-ACCNO TO CUS-ACCNO.
+002780     MOVE 'N' TO WS-FOUND-SW.
+002790     READ MASTER-FILE
+002800         INVALID KEY
+002810             MOVE 'N' TO WS-FOUND-SW
+002820         NOT INVALID KEY
+002830             MOVE 'Y' TO WS-FOUND-SW
+002840     END-READ.
+002850     IF MASTER-FOUND
+002860         IF CUS-BALANCE NOT = WS-EXPECTED-BAL
+002870             PERFORM 2200-PRINT-EXCEPTION THRU 2200-EXIT
+002880         END-IF
+002890     ELSE
+002900         MOVE WS-PREV-ACCNO TO RL-ACCNO
+002910         MOVE WS-EXPECTED-BAL TO RL-EXPECTED
+002920         MOVE ZERO TO RL-ACTUAL
+002930         MOVE 'ACCOUNT NOT FOUND ON MASTER FILE' TO RL-MESSAGE
+002940         WRITE REPORT-RECORD FROM WS-REPORT-LINE
+002950         ADD 1 TO WS-EXCEPTION-COUNT
+002960     END-IF.
+002970 2100-EXIT.
+002980     EXIT.
+002990 2200-PRINT-EXCEPTION.
+003000     MOVE WS-PREV-ACCNO TO RL-ACCNO.
+003010     MOVE WS-EXPECTED-BAL TO RL-EXPECTED.
+003020     MOVE CUS-BALANCE TO RL-ACTUAL.
+003030     MOVE 'BALANCE DOES NOT TIE TO AUDIT TRAIL' TO RL-MESSAGE.
+003040     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+003050     ADD 1 TO WS-EXCEPTION-COUNT.
+003060 2200-EXIT.
+003070     EXIT.
+003080*----------------------------------------------------------------*
+003090*  THE LAST ACCOUNT SEEN ON THE AUDIT TRAIL NEVER TRIPS THE      *
+003100*  CONTROL BREAK IN 2000-PROCESS-AUDIT, SO IT IS VERIFIED HERE   *
+003110*  ONE LAST TIME BEFORE THE SUMMARY LINE IS PRINTED.             *
+003120*----------------------------------------------------------------*
+003130 3000-FINALIZE.
+003140     IF NOT IS-FIRST-RECORD
+003150         PERFORM 2100-VERIFY-ACCOUNT THRU 2100-EXIT
+003160     END-IF.
+003170     MOVE WS-RECORD-COUNT TO SL-RECORD-COUNT.
+003180     MOVE WS-EXCEPTION-COUNT TO SL-EXCEPTION-COUNT.
+003190     WRITE REPORT-RECORD FROM WS-SUMMARY-LINE.
+003200 3000-EXIT.
+003210     EXIT.
+003220 9999-TERMINATE.
+003230     CLOSE AUDIT-FILE.
+003240     CLOSE MASTER-FILE.
+003250     CLOSE REPORT-FILE.
+003260 9999-EXIT.
+003270     EXIT.
