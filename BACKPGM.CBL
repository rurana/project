@@ -0,0 +1,84 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. BACKPGM.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+       COPY P37CA.
+ 01  WS-TIMED-OUT     PIC X(01) VALUE 'N'.
+ 01  WS-ELAPSED       PIC S9(07) VALUE ZERO.
+*>FIFTEEN MINUTES, EXPRESSED IN SECONDS SINCE WS-ELAPSED IS NOW
+*>COMPUTED AS SECONDS-SINCE-MIDNIGHT RATHER THAN RAW HHMMSS.
+ 01  WS-TIMEOUT-LIMIT PIC 9(05) VALUE 00900.
+ 01  WS-SESS-SECONDS  PIC 9(05) VALUE ZERO.
+ 01  WS-CURR-SECONDS  PIC 9(05) VALUE ZERO.
+ 01  WS-HH            PIC 9(02) VALUE ZERO.
+ 01  WS-MM-SS         PIC 9(04) VALUE ZERO.
+ 01  WS-MM            PIC 9(02) VALUE ZERO.
+ 01  WS-SS            PIC 9(02) VALUE ZERO.
+ LINKAGE SECTION.
+ 01  DFHCOMMAREA      PIC X(105).
+ PROCEDURE DIVISION.
+*>NO COMMAREA MEANS THE TERMINAL NEVER SIGNED ON THROUGH MENU IN
+*>THE FIRST PLACE - SEND IT TO SIGN-ON RATHER THAN GUESS WHERE
+*>IT CAME FROM.
+ MAIN-PARA.
+       IF EIBCALEN = ZERO
+          PERFORM TO-SIGNON-PARA
+       ELSE
+          MOVE DFHCOMMAREA TO WS-CA
+          PERFORM CHECK-TIMEOUT-PARA
+          PERFORM ROUTE-PARA
+      END-IF.
+*>A SESSION THAT ROLLED OVER MIDNIGHT SINCE SIGN-ON, OR THAT HAS
+*>SAT PAST WS-TIMEOUT-LIMIT SINCE MENU STAMPED WS-CA-SESS-TIME,
+*>IS TREATED AS EXPIRED.  WS-CA-SESS-TIME AND EIBTIME ARE BOTH
+*>PACKED HHMMSS, NOT PLAIN INTEGERS, SO THEY ARE BROKEN OUT AND
+*>CONVERTED TO SECONDS-SINCE-MIDNIGHT BEFORE THEY ARE SUBTRACTED -
+*>OTHERWISE ANY INTERVAL THAT BORROWS ACROSS A MINUTE OR HOUR
+*>DIGIT COMES OUT WRONG.
+ CHECK-TIMEOUT-PARA.
+       MOVE 'N' TO WS-TIMED-OUT
+       IF WS-CA-SESS-DATE NOT = EIBDATE
+           MOVE 'Y' TO WS-TIMED-OUT
+       ELSE
+           COMPUTE WS-HH = WS-CA-SESS-TIME / 10000
+           COMPUTE WS-MM-SS = WS-CA-SESS-TIME - (WS-HH * 10000)
+           COMPUTE WS-MM = WS-MM-SS / 100
+           COMPUTE WS-SS = WS-MM-SS - (WS-MM * 100)
+           COMPUTE WS-SESS-SECONDS = (WS-HH * 3600) + (WS-MM * 60)
+               + WS-SS
+           COMPUTE WS-HH = EIBTIME / 10000
+           COMPUTE WS-MM-SS = EIBTIME - (WS-HH * 10000)
+           COMPUTE WS-MM = WS-MM-SS / 100
+           COMPUTE WS-SS = WS-MM-SS - (WS-MM * 100)
+           COMPUTE WS-CURR-SECONDS = (WS-HH * 3600) + (WS-MM * 60)
+               + WS-SS
+           COMPUTE WS-ELAPSED = WS-CURR-SECONDS - WS-SESS-SECONDS
+           IF WS-ELAPSED > WS-TIMEOUT-LIMIT OR WS-ELAPSED < ZERO
+               MOVE 'Y' TO WS-TIMED-OUT
+           END-IF
+       END-IF.
+*>ROUTE ON WHERE PF3 WAS PRESSED FROM.  DEPOSIT, WITHDRAW,
+*>ENQUERY, MINISTMT AND RECEIPT ALL GO BACK TO MENU; MENU ITSELF
+*>GOES BACK TO SIGN-ON.  A TIMED-OUT SESSION GOES STRAIGHT TO
+*>SIGN-ON REGARDLESS OF WHERE IT CAME FROM.
+ ROUTE-PARA.
+       IF WS-TIMED-OUT = 'Y'
+           PERFORM TO-SIGNON-PARA
+       ELSE
+           EVALUATE WS-CA-FROM-PGM
+           WHEN 'MENU'
+               PERFORM TO-SIGNON-PARA
+           WHEN OTHER
+               PERFORM TO-MENU-PARA
+           END-EVALUATE
+       END-IF.
+ TO-MENU-PARA.
+       MOVE 'BACKPGM' TO WS-CA-FROM-PGM
+       EXEC CICS XCTL
+           PROGRAM('MENU')
+           COMMAREA(WS-CA)
+       END-EXEC.
+ TO-SIGNON-PARA.
+       EXEC CICS XCTL
+           PROGRAM('SIGNON')
+       END-EXEC.
