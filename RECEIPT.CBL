@@ -0,0 +1,78 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. RECEIPT.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+       COPY RCBMS.
+       COPY P37CA.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+ 01  WS-MESSAGE     PIC X(30) VALUE 'THANK YOU'.
+ LINKAGE SECTION.
+ 01  DFHCOMMAREA    PIC X(105).
+ PROCEDURE DIVISION.
+ MAIN-PARA.
+       IF EIBCALEN = ZERO
+          PERFORM ERROR-PARA
+       ELSE
+          MOVE DFHCOMMAREA TO WS-CA
+          PERFORM SHOW-MAP-PARA
+      END-IF.
+ END-PARA.
+     EXEC CICS RETURN
+         TRANSID('P37W')
+         COMMAREA(WS-CA)
+     END-EXEC.
+*>SHOW ERROR IF EIBCALEN=ZERO
+ ERROR-PARA.
+       EXEC CICS SEND TEXT
+           FROM(WS-MESSAGE)
+           ERASE
+       END-EXEC
+       EXEC CICS RETURN
+       END-EXEC.
+*>THE LAST-POSTED TRANSACTION ARRIVES IN THE COMMAREA FROM
+*>DEPOSIT/WITHDRAW - RECEIPT IS DISPLAY-ONLY, IT DOES NOT
+*>RE-READ P37AFILE.
+ SHOW-MAP-PARA.
+       MOVE LOW-VALUES TO RCTMAPO
+       MOVE WS-CUS-ACCNO      TO ACCTNOO
+       MOVE WS-CA-TX-TYPE     TO TXTYPEO
+       MOVE WS-CA-TX-AMOUNT   TO AMOUNTO
+       MOVE WS-CA-TX-BALANCE  TO BALANCEO
+       MOVE WS-CA-TX-REF      TO REFO
+       MOVE WS-CA-TX-DATE     TO DATEO
+       MOVE WS-CA-TX-TIME     TO TIMEO
+       MOVE 'TRANSACTION COMPLETE' TO MSGO
+       EXEC CICS SEND
+           MAP('RCTMAP')
+           MAPSET('RCBMS')
+           FROM(RCTMAPO)
+           ERASE
+       END-EXEC
+       PERFORM RESPONSE-PARA.
+*>CHECK ENTERED KEY
+ RESPONSE-PARA.
+       EVALUATE EIBAID
+       WHEN DFHESC
+           PERFORM ESC-PARA
+       WHEN DFHPF3
+           PERFORM PF3-PARA
+       WHEN DFHENTER
+           EXEC CICS RETURN
+               TRANSID('P37W')
+               COMMAREA(WS-CA)
+           END-EXEC
+       WHEN OTHER
+           MOVE 'INVALID KEY PRESSED' TO MSGO
+       END-EVALUATE.
+ ESC-PARA.
+       EXEC CICS RETURN
+           TRANSID('P37W')
+           COMMAREA(WS-CA)
+       END-EXEC.
+ PF3-PARA.
+       MOVE 'RECEIPT' TO WS-CA-FROM-PGM
+       EXEC CICS XCTL
+           PROGRAM('BACKPGM')
+           COMMAREA(WS-CA)
+       END-EXEC.
