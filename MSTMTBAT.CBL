@@ -0,0 +1,325 @@
+001000 IDENTIFICATION DIVISION.
+001010 PROGRAM-ID. MSTMTBAT.
+001020 AUTHOR. R T KOWALSKI.
+001030 INSTALLATION. RETAIL BANKING SYSTEMS - BATCH OPERATIONS.
+001040 DATE-WRITTEN. 08/09/2026.
+001050 DATE-COMPILED.
+001060*
+001070*    MODIFICATION HISTORY
+001080*    DATE      INIT  DESCRIPTION
+001090*    08/09/26  RTK   INITIAL VERSION - MONTHLY CUSTOMER
+001100*                    STATEMENT PRINT OFF P37THIST.
+001110*
+001120*----------------------------------------------------------------*
+001130*  READS THE PERIOD START/END DATE OFF A PARAMETER CARD, THEN    *
+001140*  WALKS P37THIST IN KEY SEQUENCE (ACCOUNT, THEN SEQUENCE) AND   *
+001150*  PRINTS ONE STATEMENT PER ACCOUNT THAT POSTED DURING THE       *
+001160*  PERIOD, WITH AN OPENING BALANCE DERIVED FROM THE FIRST IN-    *
+001170*  PERIOD ENTRY AND A CLOSING BALANCE TAKEN FROM THE LAST.  THE  *
+001171*  CLOSING BALANCE IS THEN CHECKED AGAINST THE LIVE CUS-BALANCE  *
+001172*  ON P37AFILE, THE SAME MASTER-VS-JOURNAL TIE-OUT EODRECON      *
+001173*  ALREADY RUNS NIGHTLY, SINCE THE ACCOUNT MAY WELL HAVE POSTED  *
+001174*  FURTHER ACTIVITY BETWEEN PERIOD-END AND THE DAY THIS BATCH    *
+001175*  RUN ACTUALLY PRINTS THE STATEMENT.                            *
+001180*----------------------------------------------------------------*
+001190 ENVIRONMENT DIVISION.
+001200 CONFIGURATION SECTION.
+001210 SOURCE-COMPUTER. IBM-370.
+001220 OBJECT-COMPUTER. IBM-370.
+001230 INPUT-OUTPUT SECTION.
+001240 FILE-CONTROL.
+001250     SELECT PARM-FILE ASSIGN TO SYSIN
+001260         ORGANIZATION IS LINE SEQUENTIAL
+001270         FILE STATUS IS WS-PARM-STATUS.
+001280     SELECT HIST-FILE ASSIGN TO P37THST
+001290         ORGANIZATION IS INDEXED
+001300         ACCESS MODE IS SEQUENTIAL
+001310         RECORD KEY IS THS-KEY
+001320         FILE STATUS IS WS-HIST-STATUS.
+001321     SELECT MASTER-FILE ASSIGN TO P37AFIL
+001322         ORGANIZATION IS INDEXED
+001323         ACCESS MODE IS RANDOM
+001324         RECORD KEY IS CUS-ACCNO
+001325         FILE STATUS IS WS-MASTER-STATUS.
+001330     SELECT REPORT-FILE ASSIGN TO STMTRPT
+001340         ORGANIZATION IS LINE SEQUENTIAL
+001350         FILE STATUS IS WS-REPORT-STATUS.
+001360 DATA DIVISION.
+001370 FILE SECTION.
+001380 FD  PARM-FILE
+001390     LABEL RECORDS ARE OMITTED.
+001400 01  PARM-RECORD.
+001410     05  PARM-PERIOD-START    PIC 9(08).
+001420     05  PARM-PERIOD-END      PIC 9(08).
+001430     05  FILLER               PIC X(64).
+001440 FD  HIST-FILE
+001450     LABEL RECORDS ARE STANDARD.
+001460 01  WS-HIST-RECORD.
+001470     05  THS-KEY.
+001480         10  THS-ACCNO        PIC 9(15).
+001490         10  THS-SEQNO        PIC 9(07).
+001500     05  THS-TXN-TYPE         PIC X(02).
+001510         88  THS-DEPOSIT          VALUE 'DP'.
+001520         88  THS-WITHDRAWAL       VALUE 'WD'.
+001530     05  THS-AMOUNT           PIC 9(09).
+001540     05  THS-BAL-AFTER        PIC 9(09).
+001550     05  THS-DATE             PIC 9(08).
+001560     05  THS-TIME             PIC 9(06).
+001570     05  THS-TERMID           PIC X(04).
+001580     05  THS-REF              PIC X(26).
+001590     05  FILLER               PIC X(10).
+001591 FD  MASTER-FILE
+001592     LABEL RECORDS ARE STANDARD.
+001593 01  WS-MASTER-RECORD.
+001594     05  CUS-ACCNO            PIC 9(15).
+001595     05  CUS-STATUS           PIC X(01).
+001596     05  CUS-BALANCE          PIC 9(09).
+001597     05  CUS-LAST-TXNREF      PIC X(26).
+001598     05  CUS-TXN-SEQ          PIC 9(07).
+001599     05  CUS-WD-DATE          PIC 9(08).
+001600     05  CUS-WD-TODAY         PIC 9(09).
+001601     05  FILLER               PIC X(13).
+001602 FD  REPORT-FILE
+001610     LABEL RECORDS ARE OMITTED.
+001620 01  REPORT-RECORD             PIC X(132).
+001630 WORKING-STORAGE SECTION.
+001640 77  WS-PARM-STATUS            PIC X(02) VALUE '00'.
+001650 77  WS-HIST-STATUS            PIC X(02) VALUE '00'.
+001651 77  WS-MASTER-STATUS          PIC X(02) VALUE '00'.
+001660 77  WS-REPORT-STATUS          PIC X(02) VALUE '00'.
+001670 77  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+001680     88  HIST-EOF                  VALUE 'Y'.
+001681 77  WS-OPEN-FAIL-SW           PIC X(01) VALUE 'N'.
+001682     88  OPEN-FAILED               VALUE 'Y'.
+001690 77  WS-FIRST-SW               PIC X(01) VALUE 'Y'.
+001700     88  IS-FIRST-RECORD           VALUE 'Y'.
+001710 77  WS-STMT-OPEN-SW           PIC X(01) VALUE 'N'.
+001720     88  STATEMENT-OPEN            VALUE 'Y'.
+001721 77  WS-FOUND-SW               PIC X(01) VALUE 'N'.
+001722     88  MASTER-FOUND              VALUE 'Y'.
+001730 77  WS-PREV-ACCNO             PIC 9(15) VALUE ZERO.
+001740 77  WS-OPEN-BAL               PIC S9(09) VALUE ZERO.
+001750 77  WS-CLOSE-BAL              PIC 9(09) VALUE ZERO.
+001760 77  WS-STMT-COUNT             PIC 9(05) COMP VALUE ZERO.
+001770 77  WS-LINE-COUNT             PIC 9(07) COMP VALUE ZERO.
+001780 01  WS-HEADING-LINE-1.
+001790     05  FILLER                PIC X(30) VALUE SPACES.
+001800     05  FILLER                PIC X(30)
+001810             VALUE 'MONTHLY CUSTOMER STATEMENT'.
+001820 01  WS-HEADING-LINE-2.
+001830     05  FILLER                PIC X(01) VALUE SPACES.
+001840     05  FILLER                PIC X(16) VALUE 'ACCOUNT NUMBER '.
+001850     05  HL-ACCNO              PIC Z(14)9.
+001860 01  WS-HEADING-LINE-3.
+001870     05  FILLER                PIC X(01) VALUE SPACES.
+001880     05  FILLER                PIC X(09) VALUE 'PERIOD  '.
+001890     05  HL-PERIOD-START       PIC 9(08).
+001900     05  FILLER                PIC X(03) VALUE ' TO'.
+001910     05  FILLER                PIC X(01) VALUE SPACES.
+001920     05  HL-PERIOD-END         PIC 9(08).
+001930 01  WS-OPEN-LINE.
+001940     05  FILLER                PIC X(01) VALUE SPACES.
+001950     05  FILLER            PIC X(18) VALUE 'OPENING BALANCE  '.
+001960     05  OL-AMOUNT             PIC -(08)9.
+001970 01  WS-DETAIL-LINE.
+001980     05  FILLER                PIC X(01) VALUE SPACES.
+001990     05  DL-DATE               PIC 9(08).
+002000     05  FILLER                PIC X(02) VALUE SPACES.
+002010     05  DL-TXN-TYPE           PIC X(02).
+002020     05  FILLER                PIC X(02) VALUE SPACES.
+002030     05  DL-AMOUNT             PIC Z(08)9.
+002040     05  FILLER                PIC X(02) VALUE SPACES.
+002050     05  DL-BALANCE            PIC Z(08)9.
+002060 01  WS-CLOSE-LINE.
+002070     05  FILLER                PIC X(01) VALUE SPACES.
+002080     05  FILLER            PIC X(18) VALUE 'CLOSING BALANCE  '.
+002090     05  CL-AMOUNT             PIC Z(08)9.
+002091     05  FILLER                PIC X(02) VALUE SPACES.
+002092     05  FILLER            PIC X(12) VALUE 'MASTER BAL '.
+002093     05  CL-ACTUAL             PIC Z(08)9.
+002094     05  FILLER                PIC X(02) VALUE SPACES.
+002095     05  CL-MESSAGE            PIC X(23).
+002100 01  WS-TRAILER-LINE.
+002110     05  FILLER                PIC X(01) VALUE SPACES.
+002120     05  FILLER            PIC X(20) VALUE 'STATEMENTS PRINTED '.
+002130     05  TL-STMT-COUNT         PIC Z(04)9.
+002140 PROCEDURE DIVISION.
+002150 0000-MAINLINE.
+002160     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002161     IF OPEN-FAILED
+002162         DISPLAY 'MSTMTBAT - ABENDING, FILE OPEN FAILED'
+002163     ELSE
+002170         PERFORM 2000-PROCESS-HISTORY THRU 2000-EXIT
+002180             UNTIL HIST-EOF
+002190         PERFORM 3000-FINALIZE THRU 3000-EXIT
+002200         PERFORM 9999-TERMINATE THRU 9999-EXIT
+002201     END-IF.
+002210     STOP RUN.
+002220*----------------------------------------------------------------*
+002230*  PICK UP THE PERIOD START/END OFF THE PARAMETER CARD, OPEN     *
+002240*  THE HISTORY FILE AND THE REPORT, PRIME THE FIRST READ.        *
+002250*----------------------------------------------------------------*
+002260 1000-INITIALIZE.
+002270     OPEN INPUT PARM-FILE.
+002271     IF WS-PARM-STATUS NOT = '00'
+002272         DISPLAY 'MSTMTBAT - UNABLE TO OPEN SYSIN, STATUS = '
+002273             WS-PARM-STATUS
+002274         MOVE ZERO TO PARM-PERIOD-START
+002275         MOVE 99999999 TO PARM-PERIOD-END
+002276     ELSE
+002280         READ PARM-FILE
+002290             AT END
+002300                 MOVE ZERO TO PARM-PERIOD-START
+002310                 MOVE 99999999 TO PARM-PERIOD-END
+002320         END-READ
+002321         CLOSE PARM-FILE
+002322     END-IF.
+002340     OPEN INPUT HIST-FILE.
+002341     OPEN INPUT MASTER-FILE.
+002350     OPEN OUTPUT REPORT-FILE.
+002360     IF WS-HIST-STATUS NOT = '00'
+002370         DISPLAY 'MSTMTBAT - UNABLE TO OPEN P37THST, STATUS = '
+002380             WS-HIST-STATUS
+002390         MOVE 'Y' TO WS-EOF-SW
+002391         MOVE 'Y' TO WS-OPEN-FAIL-SW
+002400     END-IF.
+002401     IF WS-MASTER-STATUS NOT = '00'
+002402         DISPLAY 'MSTMTBAT - UNABLE TO OPEN P37AFIL, STATUS = '
+002403             WS-MASTER-STATUS
+002404         MOVE 'Y' TO WS-EOF-SW
+002405         MOVE 'Y' TO WS-OPEN-FAIL-SW
+002406     END-IF.
+002407     IF WS-REPORT-STATUS NOT = '00'
+002408         DISPLAY 'MSTMTBAT - UNABLE TO OPEN STMTRPT, STATUS = '
+002409             WS-REPORT-STATUS
+002410         MOVE 'Y' TO WS-EOF-SW
+002411         MOVE 'Y' TO WS-OPEN-FAIL-SW
+002412     END-IF.
+002413     IF NOT HIST-EOF
+002414         PERFORM 1200-READ-HIST THRU 1200-EXIT
+002415     END-IF.
+002420 1000-EXIT.
+002430     EXIT.
+002440 1200-READ-HIST.
+002450     READ HIST-FILE NEXT RECORD
+002460         AT END
+002470             MOVE 'Y' TO WS-EOF-SW
+002480     END-READ.
+002490 1200-EXIT.
+002500     EXIT.
+002510*----------------------------------------------------------------*
+002520*  HISTORY IS KEYED BY ACCOUNT THEN SEQUENCE, SO A CHANGE OF     *
+002530*  THS-ACCNO MEANS THE PRIOR ACCOUNT'S STATEMENT IS COMPLETE.    *
+002540*----------------------------------------------------------------*
+002550 2000-PROCESS-HISTORY.
+002560     IF IS-FIRST-RECORD
+002570         MOVE THS-ACCNO TO WS-PREV-ACCNO
+002580         MOVE 'N' TO WS-FIRST-SW
+002590     END-IF.
+002600     IF THS-ACCNO NOT = WS-PREV-ACCNO
+002610         PERFORM 2500-PRINT-CLOSING THRU 2500-EXIT
+002620         MOVE THS-ACCNO TO WS-PREV-ACCNO
+002630         MOVE 'N' TO WS-STMT-OPEN-SW
+002640     END-IF.
+002650     IF THS-DATE >= PARM-PERIOD-START
+002660             AND THS-DATE <= PARM-PERIOD-END
+002670         PERFORM 2100-APPLY-IN-PERIOD THRU 2100-EXIT
+002680     END-IF.
+002690     PERFORM 1200-READ-HIST THRU 1200-EXIT.
+002700 2000-EXIT.
+002710     EXIT.
+002720*----------------------------------------------------------------*
+002730*  FIRST IN-PERIOD ENTRY FOR THE ACCOUNT OPENS THE STATEMENT AND *
+002740*  DERIVES THE OPENING BALANCE BY BACKING THE ENTRY'S OWN AMOUNT *
+002750*  OUT OF ITS BALANCE-AFTER - NO PRIOR-PERIOD RECORD NEEDED.     *
+002760*----------------------------------------------------------------*
+002770 2100-APPLY-IN-PERIOD.
+002780     IF NOT STATEMENT-OPEN
+002790         PERFORM 2110-OPEN-STATEMENT THRU 2110-EXIT
+002800     END-IF.
+002810     MOVE THS-BAL-AFTER TO WS-CLOSE-BAL.
+002820     PERFORM 2200-PRINT-DETAIL-LINE THRU 2200-EXIT.
+002830     ADD 1 TO WS-LINE-COUNT.
+002840 2100-EXIT.
+002850     EXIT.
+002860 2110-OPEN-STATEMENT.
+002870     IF THS-DEPOSIT
+002880         COMPUTE WS-OPEN-BAL = THS-BAL-AFTER - THS-AMOUNT
+002890     ELSE
+002900         COMPUTE WS-OPEN-BAL = THS-BAL-AFTER + THS-AMOUNT
+002910     END-IF.
+002920     MOVE 'Y' TO WS-STMT-OPEN-SW.
+002930     ADD 1 TO WS-STMT-COUNT.
+002940     PERFORM 2120-PRINT-HEADER THRU 2120-EXIT.
+002950 2110-EXIT.
+002960     EXIT.
+002970 2120-PRINT-HEADER.
+002980     MOVE THS-ACCNO TO HL-ACCNO.
+002990     MOVE PARM-PERIOD-START TO HL-PERIOD-START.
+003000     MOVE PARM-PERIOD-END TO HL-PERIOD-END.
+003010     MOVE WS-OPEN-BAL TO OL-AMOUNT.
+003020     WRITE REPORT-RECORD FROM WS-HEADING-LINE-1.
+003030     WRITE REPORT-RECORD FROM WS-HEADING-LINE-2.
+003040     WRITE REPORT-RECORD FROM WS-HEADING-LINE-3.
+003050     WRITE REPORT-RECORD FROM WS-OPEN-LINE.
+003060 2120-EXIT.
+003070     EXIT.
+003080 2200-PRINT-DETAIL-LINE.
+003090     MOVE THS-DATE TO DL-DATE.
+003100     MOVE THS-TXN-TYPE TO DL-TXN-TYPE.
+003110     MOVE THS-AMOUNT TO DL-AMOUNT.
+003120     MOVE THS-BAL-AFTER TO DL-BALANCE.
+003130     WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+003140 2200-EXIT.
+003150     EXIT.
+003160*----------------------------------------------------------------*
+003170*  CLOSE OUT THE STATEMENT FOR THE ACCOUNT JUST FINISHED, IF IT  *
+003180*  EVER ACTUALLY OPENED ONE (THE ACCOUNT MAY HAVE HAD NO         *
+003190*  ACTIVITY IN THE PERIOD).  THE PERIOD-END CLOSING BALANCE IS   *
+003191*  THEN TIED BACK TO THE LIVE MASTER, SINCE THE ACCOUNT MAY HAVE *
+003192*  POSTED FURTHER ACTIVITY BETWEEN PERIOD-END AND TODAY'S RUN.   *
+003200*----------------------------------------------------------------*
+003210 2500-PRINT-CLOSING.
+003220     IF STATEMENT-OPEN
+003230         MOVE WS-CLOSE-BAL TO CL-AMOUNT
+003231         PERFORM 2510-VERIFY-MASTER THRU 2510-EXIT
+003240         WRITE REPORT-RECORD FROM WS-CLOSE-LINE
+003250     END-IF.
+003260 2500-EXIT.
+003270     EXIT.
+003271 2510-VERIFY-MASTER.
+003272     MOVE WS-PREV-ACCNO TO CUS-ACCNO.
+003273     MOVE 'N' TO WS-FOUND-SW.
+003274     READ MASTER-FILE
+003275         INVALID KEY
+003276             MOVE 'N' TO WS-FOUND-SW
+003277         NOT INVALID KEY
+003278             MOVE 'Y' TO WS-FOUND-SW
+003279     END-READ.
+003280     IF MASTER-FOUND
+003281         MOVE CUS-BALANCE TO CL-ACTUAL
+003282         IF CUS-BALANCE = WS-CLOSE-BAL
+003283             MOVE SPACES TO CL-MESSAGE
+003284         ELSE
+003285             MOVE 'DOES NOT TIE TO MASTER' TO CL-MESSAGE
+003286         END-IF
+003287     ELSE
+003288         MOVE ZERO TO CL-ACTUAL
+003289         MOVE 'ACCOUNT NOT ON MASTER' TO CL-MESSAGE
+003290     END-IF.
+003291 2510-EXIT.
+003292     EXIT.
+003280 3000-FINALIZE.
+003290     IF NOT IS-FIRST-RECORD
+003300         PERFORM 2500-PRINT-CLOSING THRU 2500-EXIT
+003310     END-IF.
+003320     MOVE WS-STMT-COUNT TO TL-STMT-COUNT.
+003330     WRITE REPORT-RECORD FROM WS-TRAILER-LINE.
+003340 3000-EXIT.
+003350     EXIT.
+003360 9999-TERMINATE.
+003370     CLOSE HIST-FILE.
+003371     CLOSE MASTER-FILE.
+003380     CLOSE REPORT-FILE.
+003390 9999-EXIT.
+003400     EXIT.
