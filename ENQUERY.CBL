@@ -0,0 +1,107 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. ENQUERY.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+       COPY ENBMS.
+       COPY P37CA.
+       COPY P37TMWS.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+ 01  WS-MESSAGE     PIC X(30) VALUE 'THANK YOU'.
+ LINKAGE SECTION.
+ 01  DFHCOMMAREA    PIC X(105).
+ PROCEDURE DIVISION.
+*>A SESSION THAT HAS SAT PAST THE TIMEOUT LIMIT SINCE MENU
+*>STAMPED THE COMMAREA IS SENT STRAIGHT BACK TO SIGN-ON - THE
+*>SAME CHECK BACKPGM RUNS ON A PF3, RUN HERE BEFORE DFHENTER IS
+*>EVER HONORED.
+ MAIN-PARA.
+       IF EIBCALEN = ZERO
+          PERFORM ERROR-PARA
+       ELSE
+          MOVE DFHCOMMAREA TO WS-CA
+          PERFORM CHECK-TIMEOUT-PARA
+          IF WS-TIMED-OUT = 'Y'
+              EXEC CICS XCTL
+                  PROGRAM('SIGNON')
+              END-EXEC
+          ELSE
+              PERFORM SHOW-MAP-PARA
+          END-IF
+      END-IF.
+ END-PARA.
+     EXEC CICS RETURN
+         TRANSID('P37W')
+         COMMAREA(WS-CA)
+     END-EXEC.
+*>SHOW ERROR IF EIBCALEN=ZERO
+ ERROR-PARA.
+       EXEC CICS SEND TEXT
+           FROM(WS-MESSAGE)
+           ERASE
+       END-EXEC
+       EXEC CICS RETURN
+       END-EXEC.
+       COPY P37TMOUT.
+*>LOOK UP THE BALANCE FIRST, THEN SEND THE MAP WITH IT FILLED
+*>IN.  A PLAIN READ - NO UPDATE OPTION - SO A TELLER JUST
+*>CHECKING A BALANCE NEVER HOLDS AN ENQUEUE ON THE CUSTOMER
+*>RECORD.
+ SHOW-MAP-PARA.
+       MOVE LOW-VALUES TO ENQMAPO
+       PERFORM READ-FILE
+       EXEC CICS SEND
+           MAP('ENQMAP')
+           MAPSET('ENBMS')
+           FROM(ENQMAPO)
+           ERASE
+       END-EXEC
+       PERFORM RESPONSE-PARA.
+ READ-FILE.
+       EXEC CICS READ
+           FILE('P37AFILE')
+           RIDFLD(WS-CUS-ACCNO)
+           INTO(WS-RECORD)
+           RESP(WS-RESP-CODE)
+       END-EXEC
+       EVALUATE WS-RESP-CODE
+       WHEN DFHRESP(NORMAL)
+           MOVE WS-CUS-ACCNO TO ACCTNOO
+           MOVE CUS-BALANCE  TO BALANCEO
+           EVALUATE TRUE
+           WHEN CUS-CLOSED
+               MOVE 'CLOSED'    TO STATUSO
+           WHEN CUS-FROZEN
+               MOVE 'FROZEN'    TO STATUSO
+           WHEN OTHER
+               MOVE 'ACTIVE'    TO STATUSO
+           END-EVALUATE
+       WHEN OTHER
+           MOVE 'ACCOUNT NOT FOUND' TO MSGO
+       END-EVALUATE.
+*>CHECK ENTERED KEY
+ RESPONSE-PARA.
+       EVALUATE EIBAID
+       WHEN DFHESC
+           PERFORM ESC-PARA
+       WHEN DFHPF3
+           PERFORM PF3-PARA
+       WHEN DFHENTER
+           EXEC CICS RETURN
+               TRANSID('P37W')
+               COMMAREA(WS-CA)
+           END-EXEC
+       WHEN OTHER
+           MOVE 'INVALID KEY PRESSED' TO MSGO
+       END-EVALUATE.
+ ESC-PARA.
+       EXEC CICS RETURN
+           TRANSID('P37W')
+           COMMAREA(WS-CA)
+       END-EXEC.
+ PF3-PARA.
+       MOVE 'ENQUERY' TO WS-CA-FROM-PGM
+       EXEC CICS XCTL
+           PROGRAM('BACKPGM')
+           COMMAREA(WS-CA)
+       END-EXEC.
