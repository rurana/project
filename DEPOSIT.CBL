@@ -1,134 +1,293 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. DEPOSIT.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
-       COPY WDBMS.
-       COPY DFHAID.
-       COPY DFHBMSCA.
- 01  WS-AMOUNT      PIC 9(05) VALUE ZERO.      
- 01  WS-DONE        PIC X(01) VALUE 'N'.
- 01  WS-MESSAGE     PIC X(30) VALUE 'THANK YOU'.
- 01  WS-CA.
-     03 WS-CUS-ACCNO  PIC 9(15) VALUE ZERO. 
- LINKAGE SECTION.      
- 01  DFHCOMMAREA    PIC X(21). 
- PROCEDURE DIVISION.
- MAIN-PARA.                                                       
-       IF EIBCALEN = ZERO                                           
-          PERFORM ERROR-PARA                                       
-       ELSE                                                         
-          MOVE DFHCOMMAREA TO WS-CA                                 
-          PERFORM SHOW-MAP-PARA                                         
-      END-IF.                                                      
- END-PARA.                                                        
-     EXEC CICS RETURN                                             
-         TRANSID('P37W')                                          
-         COMMAREA(WS-CA)                                          
-     END-EXEC.                                                    
-*SHOW ERROR IF EIBCALEN=ZERO     
- ERROR-PARA.    
-       EXEC CICS SEND TEXT
-           FROM(WS-MEASSAGE)
-           ERASE
-       END-EXEC 
-       EXEC CICS RETURN 
-       END-EXEC.
-*SHOW MAP IF EIBCALEN IS NOT ZERO      
- SHOW-MAP-PARA.                                                     
-       MOVE LOW-VALUES TO APTMAPO                                   
-*SEND APT MAP(DEPOSIT)        
-       EXEC CICS SEND                                               
-           MAP('APTMAP')                                            
-           MAPSET('DPBMS')                                        
-           FROM(APTMAPO)                                            
-           ERASE                                                    
-       END-EXEC      
-       PERFORM RESPONSE-PARA.
-*CHECK ENTERED KEY       
- RESPONSE-PARA.                                                    
-       EVALUATE EIBAID                                              
-       WHEN DFHESC                                                  
-           PERFORM ESC-PARA                                         
-       WHEN DFHPF3                                                  
-           PERFORM PF3-PARA       
-       WHEN DFHENTER                                                
-           PERFORM CALCULATION-PARA                                 
-       WHEN OTHER                                                   
-           MOVE 'INVALID KEY PRESSED' TO MSGO                       
-       END-EVALUATE.                                                
- ESC-PARA.      
-       EXEC CICS RETURN                                             
-           TRANSID('P37W')                                          
-           COMMAREA(WS-CA)                                          
-       END-EXEC. 
- PF3-PARA.      
-       EXEC CICS XCTL
-           PROGRAM('BACKPGM')
-       END-EXEC
- CALCULATION-PARA.                                                
-       EXEC CICS RECEIVE                                            
-           MAP('APTMAP')                                            
-           MAPSET('DPBMS')                                        
-           INTO(APTMAPI)                                            
-       END-EXEC                                                     
-       MOVE ENTERED-AMT TO WS-AMOUNT
-       IF WS-AMOUNT < 100 OR WS-AMOUNT > 40000                      
-           MOVE 'PLEASE ENTER AMOUNT > 40000 AND < 100' TO MSGO.
-       ELSE                                                         
-           PERFORM TRANSACTION-PARA                                 
-       END-IF.               
- TRANSACTION-PARA.                                                
-       PERFORM READ-FILE                                            
- READ-FILE.    
-       EXEC CICS READ        
-           FILE('P37AFILE')  
-           RIDFLD(WS-CUS-ACCNO) 
-           INTO(WS-RECORD)   
-           RESP(WS-RESP-CODE)
-       END-EXEC             
-       EVALUATE WS-RESP-CODE
-       WHEN DFHRESP(NORMAL)
-           PERFORM RETRIEVE-BAL 
-           IF WS-DONE = 'Y'
-               MOVE 'DEPOSIT SUCESSFULL' TO MSGO 
-               PERFORM NEXT-PAGE              
-           ELSE
-               MOVE 'DEPOSIT NOT SUCESSFULL' TO MSGO
-           END-IF
-       WHEN OTHER
-           MOVE 'DEPOSIT NOT SUCESSFULL' TO MSGO
-       END-EVALUATE.
- RETRIEVE-BAL.     
-       MOVE CUS-BALANCE TO WS-BALANCE                                
-       COMPUTE WS-BALANCE = WS-BALANCE + WS-AMOUNT
-       PERFORM UPDATE-BAL.
- UPDATE-BAL.    
-       EXEC CICS READ            
-           FILE('P37AFILE')      
-           RIDFLD(WS-CUS-ACCNO)     
-           INTO(WS-RECORD)       
-           RESP(WS-RESP-CODE)    
-           UPDATE                
-       END-EXEC                  
-       EVALUATE WS-RESP-CODE
-       WHEN DFHRESP(NORMAL)
-           EXEC CICS REWRITE        
-               FILE('P37AFILE')   
-               RIDFLD(WS-CUS-ACCNO)  
-               FROM(WS-RECORD)    
-               RESP(WS-RESP-CODE) 
-           END-EXEC               
-           EVALUATE WS-RESP-CODE
-           WHEN DFHRESP(NORMAL)
-               MOVE WS-BALANCE TO CUS-BALANCE 
-               MOVE 'Y' TO WS-DONE
-           WHEN OTHER
-               MOVE 'UPDATE NOT SUCESSFULL' TO MSGO
-           END-EVALUATE
-       WHEN OTHER
-           MOVE 'UPDATE NOT SUCESSFULL' TO MSGO
-       END-EVALUATE.    
- NEXT-PAGE.
-       EXEC CICS XCTL          
-           PROGRAM('RECEIPT')  
-       END-EXEC.                
\ No newline at end of file
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. DEPOSIT.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+       COPY WDBMS.
+       COPY P37CA.
+       COPY P37TMWS.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+ 01  WS-AMOUNT      PIC 9(05) VALUE ZERO.
+ 01  WS-DONE        PIC X(01) VALUE 'N'.
+ 01  WS-JRNL-FAIL   PIC X(01) VALUE 'N'.
+ 01  WS-MESSAGE     PIC X(30) VALUE 'THANK YOU'.
+ LINKAGE SECTION.
+ 01  DFHCOMMAREA    PIC X(105).
+ PROCEDURE DIVISION.
+*>A SESSION THAT HAS SAT PAST THE TIMEOUT LIMIT SINCE MENU
+*>STAMPED THE COMMAREA IS SENT STRAIGHT BACK TO SIGN-ON INSTEAD
+*>OF BEING ALLOWED TO POST OFF A LIVE DEPOSIT SCREEN - THE SAME
+*>CHECK BACKPGM RUNS ON A PF3, RUN HERE BEFORE DFHENTER IS EVER
+*>HONORED.
+ MAIN-PARA.
+       IF EIBCALEN = ZERO
+          PERFORM ERROR-PARA
+       ELSE
+          MOVE DFHCOMMAREA TO WS-CA
+          PERFORM CHECK-TIMEOUT-PARA
+          IF WS-TIMED-OUT = 'Y'
+              EXEC CICS XCTL
+                  PROGRAM('SIGNON')
+              END-EXEC
+          ELSE
+              PERFORM SHOW-MAP-PARA
+          END-IF
+      END-IF.
+ END-PARA.
+     EXEC CICS RETURN
+         TRANSID('P37W')
+         COMMAREA(WS-CA)
+     END-EXEC.
+*>SHOW ERROR IF EIBCALEN=ZERO
+ ERROR-PARA.
+       EXEC CICS SEND TEXT
+           FROM(WS-MESSAGE)
+           ERASE
+       END-EXEC
+       EXEC CICS RETURN
+       END-EXEC.
+       COPY P37TMOUT.
+*>SHOW MAP IF EIBCALEN IS NOT ZERO
+ SHOW-MAP-PARA.
+       MOVE LOW-VALUES TO APTMAPO
+*>SEND APT MAP(DEPOSIT)
+       EXEC CICS SEND
+           MAP('APTMAP')
+           MAPSET('DPBMS')
+           FROM(APTMAPO)
+           ERASE
+       END-EXEC
+       PERFORM RESPONSE-PARA.
+*>CHECK ENTERED KEY
+ RESPONSE-PARA.
+       EVALUATE EIBAID
+       WHEN DFHESC
+           PERFORM ESC-PARA
+       WHEN DFHPF3
+           PERFORM PF3-PARA
+       WHEN DFHENTER
+           PERFORM CALCULATION-PARA
+       WHEN OTHER
+           MOVE 'INVALID KEY PRESSED' TO MSGO
+       END-EVALUATE.
+ ESC-PARA.
+       EXEC CICS RETURN
+           TRANSID('P37W')
+           COMMAREA(WS-CA)
+       END-EXEC.
+ PF3-PARA.
+       MOVE 'DEPOSIT' TO WS-CA-FROM-PGM
+       EXEC CICS XCTL
+           PROGRAM('BACKPGM')
+           COMMAREA(WS-CA)
+       END-EXEC.
+ CALCULATION-PARA.
+       EXEC CICS RECEIVE
+           MAP('APTMAP')
+           MAPSET('DPBMS')
+           INTO(APTMAPI)
+       END-EXEC
+       MOVE ENTERED-AMT TO WS-AMOUNT
+       IF WS-AMOUNT < 100 OR WS-AMOUNT > 40000
+           MOVE 'PLEASE ENTER AMOUNT > 100 AND < 40000' TO MSGO
+       ELSE
+           PERFORM DUP-CHECK-PARA
+       END-IF.
+*>BUILD A TRANSACTION REFERENCE FROM THE ACTUAL DATE/TIME OF THIS
+*>ATTEMPT RATHER THAN THE ACCOUNT'S SEQUENCE NUMBER - CUS-TXN-SEQ
+*>ONLY MOVES WHEN UPDATE-BAL ACTUALLY POSTS, SO BY THE TIME A
+*>RESEND OF AN ALREADY-POSTED DEPOSIT COMES BACK THROUGH, THE
+*>SEQUENCE ON THE MASTER HAS ALREADY MOVED ON TO EXACTLY THE
+*>VALUE THE ORIGINAL POST USED - MAKING IT NO DIFFERENT FROM THE
+*>SEQUENCE A BRAND NEW, UNRELATED DEPOSIT OF THE SAME AMOUNT
+*>WOULD SEE IF IT RAN BEFORE ANYTHING ELSE POSTED TO THE ACCOUNT.
+*>EIBTIME ACTUALLY DISTINGUISHES THE TWO CASES, SINCE A RESEND
+*>ARRIVES WITHIN SECONDS OF THE ORIGINAL WHILE AN UNRELATED
+*>DEPOSIT OF THE SAME AMOUNT LATER IN THE DAY DOES NOT.
+ GEN-REF-PARA.
+       MOVE EIBDATE TO WS-CUR-DATE
+       MOVE EIBTIME TO WS-CUR-TIME
+       MOVE SPACES TO WS-TXN-REF
+       STRING WS-CUR-DATE  DELIMITED BY SIZE
+              'DP'         DELIMITED BY SIZE
+              WS-CUR-TIME  DELIMITED BY SIZE
+              WS-AMOUNT    DELIMITED BY SIZE
+         INTO WS-TXN-REF
+       END-STRING.
+*>CHECK THE LAST-PROCESSED REFERENCE ON THE MASTER BEFORE
+*>TRANSACTION-PARA IS ALLOWED TO RUN, SO A RESEND OF A DEPOSIT
+*>THAT ALREADY WENT THROUGH CANNOT POST AGAINST CUS-BALANCE A
+*>SECOND TIME.  CUS-LAST-TXNREF IS REDEFINED (SEE P37AREC) INTO
+*>ITS OWN DATE/TYPE/TIME/AMOUNT COMPONENTS, SO THE LAST POST'S
+*>AMOUNT AND TIME-OF-DAY CAN BE COMPARED DIRECTLY WITHOUT
+*>REBUILDING A CANDIDATE REFERENCE FROM MASTER FIELDS THAT HAVE
+*>ALREADY MOVED ON (THE BUG THIS REPLACES).  ONLY A MATCHING
+*>AMOUNT ON THE SAME CALENDAR DAY, WITHIN WS-DUP-WINDOW SECONDS
+*>OF THAT LAST POST, IS TREATED AS A RESEND - A SEPARATE DEPOSIT
+*>OF THE SAME AMOUNT MADE LATER IN THE DAY FALLS OUTSIDE THE
+*>WINDOW AND POSTS NORMALLY.
+ DUP-CHECK-PARA.
+       EXEC CICS READ
+           FILE('P37AFILE')
+           RIDFLD(WS-CUS-ACCNO)
+           INTO(WS-RECORD)
+           RESP(WS-RESP-CODE)
+       END-EXEC
+       IF WS-RESP-CODE = DFHRESP(NORMAL)
+           MOVE 99999 TO WS-DUP-ELAPSED
+           IF CUS-LAST-TXN-AMT = WS-AMOUNT
+              AND CUS-LAST-TXN-DATE = EIBDATE
+               COMPUTE WS-HH = CUS-LAST-TXN-TIME / 10000
+               COMPUTE WS-MM-SS = CUS-LAST-TXN-TIME
+                   - (WS-HH * 10000)
+               COMPUTE WS-MM = WS-MM-SS / 100
+               COMPUTE WS-SS = WS-MM-SS - (WS-MM * 100)
+               COMPUTE WS-SESS-SECONDS = (WS-HH * 3600)
+                   + (WS-MM * 60) + WS-SS
+               COMPUTE WS-HH = EIBTIME / 10000
+               COMPUTE WS-MM-SS = EIBTIME - (WS-HH * 10000)
+               COMPUTE WS-MM = WS-MM-SS / 100
+               COMPUTE WS-SS = WS-MM-SS - (WS-MM * 100)
+               COMPUTE WS-CURR-SECONDS = (WS-HH * 3600)
+                   + (WS-MM * 60) + WS-SS
+               COMPUTE WS-DUP-ELAPSED =
+                   WS-CURR-SECONDS - WS-SESS-SECONDS
+           END-IF
+           IF WS-DUP-ELAPSED >= ZERO
+              AND WS-DUP-ELAPSED < WS-DUP-WINDOW
+               MOVE 'DEPOSIT SUCESSFULL' TO MSGO
+           ELSE
+               PERFORM GEN-REF-PARA
+               PERFORM TRANSACTION-PARA
+           END-IF
+       ELSE
+           PERFORM TRANSACTION-PARA
+       END-IF.
+ TRANSACTION-PARA.
+       PERFORM READ-FILE.
+ READ-FILE.
+       EXEC CICS READ
+           FILE('P37AFILE')
+           RIDFLD(WS-CUS-ACCNO)
+           INTO(WS-RECORD)
+           RESP(WS-RESP-CODE)
+       END-EXEC
+       EVALUATE WS-RESP-CODE
+       WHEN DFHRESP(NORMAL)
+           PERFORM CHECK-ACCT-STATUS
+           IF WS-STATUS-OK = 'Y'
+               PERFORM RETRIEVE-BAL
+               IF WS-DONE = 'Y'
+                   IF WS-JRNL-FAIL = 'Y'
+                       MOVE 'DEPOSIT POSTED, JOURNAL FAILED' TO MSGO
+                   ELSE
+                       MOVE 'DEPOSIT SUCESSFULL' TO MSGO
+                   END-IF
+                   PERFORM NEXT-PAGE
+               ELSE
+                   MOVE 'DEPOSIT NOT SUCESSFULL' TO MSGO
+               END-IF
+           END-IF
+       WHEN OTHER
+           MOVE 'DEPOSIT NOT SUCESSFULL' TO MSGO
+       END-EVALUATE.
+       COPY P37STCHK.
+ RETRIEVE-BAL.
+       MOVE CUS-BALANCE TO WS-OLD-BALANCE
+       COMPUTE WS-BALANCE = CUS-BALANCE + WS-AMOUNT
+       PERFORM UPDATE-BAL.
+ UPDATE-BAL.
+       EXEC CICS READ
+           FILE('P37AFILE')
+           RIDFLD(WS-CUS-ACCNO)
+           INTO(WS-RECORD)
+           RESP(WS-RESP-CODE)
+           UPDATE
+       END-EXEC
+       EVALUATE WS-RESP-CODE
+       WHEN DFHRESP(NORMAL)
+           MOVE WS-BALANCE TO CUS-BALANCE
+           MOVE WS-TXN-REF TO CUS-LAST-TXNREF
+           ADD 1 TO CUS-TXN-SEQ
+           EXEC CICS REWRITE
+               FILE('P37AFILE')
+               FROM(WS-RECORD)
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           EVALUATE WS-RESP-CODE
+           WHEN DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-DONE
+               PERFORM WRITE-HIST-PARA
+               PERFORM WRITE-AUDIT-PARA
+           WHEN OTHER
+               MOVE 'UPDATE NOT SUCESSFULL' TO MSGO
+           END-EVALUATE
+       WHEN OTHER
+           MOVE 'UPDATE NOT SUCESSFULL' TO MSGO
+       END-EVALUATE.
+*>APPEND THE TRANSACTION HISTORY ENTRY MINISTMT READS BACK AND
+*>THE MONTHLY STATEMENT BATCH RUN CONSOLIDATES.  THE BALANCE HAS
+*>ALREADY BEEN COMMITTED BY THE REWRITE IN UPDATE-BAL BY THE TIME
+*>THIS RUNS, SO A FAILURE HERE ONLY MARKS WS-JRNL-FAIL - IT MUST
+*>NOT FLIP WS-DONE BACK TO 'N', WHICH WOULD TELL THE TELLER THE
+*>DEPOSIT FAILED WHEN THE MONEY HAS ALREADY MOVED.
+ WRITE-HIST-PARA.
+       MOVE WS-CUS-ACCNO  TO THS-ACCNO
+       MOVE CUS-TXN-SEQ   TO THS-SEQNO
+       MOVE 'DP'          TO THS-TXN-TYPE
+       MOVE WS-AMOUNT     TO THS-AMOUNT
+       MOVE WS-BALANCE    TO THS-BAL-AFTER
+       MOVE WS-CUR-DATE   TO THS-DATE
+       MOVE WS-CUR-TIME   TO THS-TIME
+       MOVE EIBTRMID      TO THS-TERMID
+       MOVE WS-TXN-REF    TO THS-REF
+       EXEC CICS WRITE
+           FILE('P37THIST')
+           FROM(WS-HIST-RECORD)
+           RIDFLD(THS-KEY)
+           RESP(WS-RESP-CODE)
+       END-EXEC
+       EVALUATE WS-RESP-CODE
+       WHEN DFHRESP(NORMAL)
+           CONTINUE
+       WHEN OTHER
+           MOVE 'Y' TO WS-JRNL-FAIL
+       END-EVALUATE.
+*>APPEND THE BEFORE/AFTER AUDIT ENTRY SO A DEPOSIT DISPUTE CAN
+*>BE ANSWERED FROM WHAT ACTUALLY HAPPENED, NOT JUST THE BALANCE
+*>SITTING ON THE MASTER TODAY.
+ WRITE-AUDIT-PARA.
+       MOVE WS-CUS-ACCNO    TO AUD-ACCNO
+       MOVE CUS-TXN-SEQ     TO AUD-SEQNO
+       MOVE 'DP'            TO AUD-TXN-TYPE
+       MOVE WS-AMOUNT       TO AUD-AMOUNT
+       MOVE WS-OLD-BALANCE  TO AUD-BAL-BEFORE
+       MOVE WS-BALANCE      TO AUD-BAL-AFTER
+       MOVE EIBTRMID        TO AUD-TERMID
+       MOVE EIBOPID         TO AUD-OPID
+       MOVE WS-CUR-DATE     TO AUD-DATE
+       MOVE WS-CUR-TIME     TO AUD-TIME
+       MOVE WS-TXN-REF      TO AUD-REF
+       EXEC CICS WRITE
+           FILE('P37AUDIT')
+           FROM(WS-AUDIT-RECORD)
+           RIDFLD(AUD-KEY)
+           RESP(WS-RESP-CODE)
+       END-EXEC
+       EVALUATE WS-RESP-CODE
+       WHEN DFHRESP(NORMAL)
+           CONTINUE
+       WHEN OTHER
+           MOVE 'Y' TO WS-JRNL-FAIL
+       END-EVALUATE.
+ NEXT-PAGE.
+       MOVE 'DEPOSIT'    TO WS-CA-TX-TYPE
+       MOVE WS-AMOUNT    TO WS-CA-TX-AMOUNT
+       MOVE WS-BALANCE   TO WS-CA-TX-BALANCE
+       MOVE WS-TXN-REF   TO WS-CA-TX-REF
+       MOVE WS-CUR-DATE  TO WS-CA-TX-DATE
+       MOVE WS-CUR-TIME  TO WS-CA-TX-TIME
+       EXEC CICS XCTL
+           PROGRAM('RECEIPT')
+           COMMAREA(WS-CA)
+       END-EXEC.
