@@ -0,0 +1,42 @@
+*>    WDBMS - WORKING STORAGE FOR DEPOSIT.  CARRIES THE P37AFILE
+*>    RECORD, THE P37THIST/P37AUDIT RECORDS DEPOSIT APPENDS ON
+*>    EVERY SUCCESSFUL REWRITE, AND THE DPBMS/APTMAP SYMBOLIC MAP.
+     COPY P37AREC.
+     COPY P37HREC.
+     COPY P37JREC.
+ 01  WS-RESP-CODE   PIC S9(08) COMP.
+ 01  WS-BALANCE     PIC 9(09) VALUE ZERO.
+ 01  WS-OLD-BALANCE PIC 9(09) VALUE ZERO.
+ 01  WS-STATUS-OK   PIC X(01) VALUE 'Y'.
+ 01  WS-TXN-REF     PIC X(26) VALUE SPACES.
+ 01  WS-CUR-DATE    PIC 9(08) VALUE ZERO.
+ 01  WS-CUR-TIME    PIC 9(06) VALUE ZERO.
+*>    DUPLICATE-SUBMISSION WINDOW - A RESEND OF THE SAME ENTER
+*>    KEY PRESS OR A NETWORK RETRY ARRIVES WITHIN SECONDS OF THE
+*>    ORIGINAL POST, WHILE A GENUINELY SEPARATE DEPOSIT OF THE
+*>    SAME AMOUNT LATER IN THE DAY DOES NOT - SO THE CHECK IN
+*>    DUP-CHECK-PARA TREATS A MATCHING AMOUNT AS A DUPLICATE ONLY
+*>    WHEN IT FALLS INSIDE THIS MANY SECONDS OF THE LAST POST.
+ 01  WS-DUP-WINDOW  PIC 9(05) VALUE 00060.
+ 01  WS-DUP-ELAPSED PIC S9(07) VALUE ZERO.
+*>    DPBMS MAPSET / APTMAP SYMBOLIC MAP.
+ 01  APTMAPI.
+     02  FILLER          PIC X(12).
+     02  ENTERED-AMTL    PIC S9(4) COMP.
+     02  ENTERED-AMTF    PIC X.
+     02  ENTERED-AMTA REDEFINES ENTERED-AMTF
+                         PIC X.
+     02  ENTERED-AMT     PIC 9(05).
+     02  MSGL            PIC S9(4) COMP.
+     02  MSGF            PIC X.
+     02  MSGA REDEFINES MSGF
+                         PIC X.
+     02  MSG             PIC X(30).
+ 01  APTMAPO REDEFINES APTMAPI.
+     02  FILLER          PIC X(12).
+     02  FILLER          PIC X(02).
+     02  ENTERED-AMTA-O  PIC X.
+     02  ENTERED-AMTO    PIC X(05).
+     02  FILLER          PIC X(02).
+     02  MSGA-O          PIC X.
+     02  MSGO            PIC X(30).
