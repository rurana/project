@@ -0,0 +1,22 @@
+*>    P37AUDIT - BALANCE-CHANGE JOURNAL RECORD LAYOUT (VSAM KSDS).
+*>    KEYED ON AUD-ACCNO + AUD-SEQNO.  WRITTEN ALONGSIDE EVERY
+*>    SUCCESSFUL REWRITE OF P37AFILE SO A DISPUTE CAN BE ANSWERED
+*>    FROM WHAT ACTUALLY HAPPENED RATHER THAN FROM THE BALANCE
+*>    THAT HAPPENS TO BE SITTING ON THE MASTER TODAY.  THE NIGHTLY
+*>    RECONCILIATION BATCH RUN REPLAYS THESE AGAINST P37AFILE.
+ 01  WS-AUDIT-RECORD.
+     05  AUD-KEY.
+         10  AUD-ACCNO    PIC 9(15).
+         10  AUD-SEQNO    PIC 9(07).
+     05  AUD-TXN-TYPE     PIC X(02).
+         88  AUD-DEPOSIT      VALUE 'DP'.
+         88  AUD-WITHDRAWAL   VALUE 'WD'.
+     05  AUD-AMOUNT       PIC 9(09).
+     05  AUD-BAL-BEFORE   PIC 9(09).
+     05  AUD-BAL-AFTER    PIC 9(09).
+     05  AUD-TERMID       PIC X(04).
+     05  AUD-OPID         PIC X(08).
+     05  AUD-DATE         PIC 9(08).
+     05  AUD-TIME         PIC 9(06).
+     05  AUD-REF          PIC X(26).
+     05  FILLER           PIC X(10).
