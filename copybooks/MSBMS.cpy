@@ -0,0 +1,36 @@
+*>    MSBMS - WORKING STORAGE FOR MINISTMT.  CARRIES THE P37THIST
+*>    RECORD AND THE MSBMS/MSTMAP SYMBOLIC MAP.  UP TO
+*>    WS-HIST-MAX ENTRIES ARE DISPLAYED, MOST RECENT FIRST.
+     COPY P37HREC.
+ 01  WS-RESP-CODE   PIC S9(08) COMP.
+ 01  WS-HIST-MAX    PIC 9(02) VALUE 10.
+ 01  WS-HIST-COUNT  PIC 9(02) VALUE ZERO.
+ 01  WS-HIST-IDX    PIC 9(02) VALUE ZERO.
+ 01  WS-HIST-TABLE.
+     05  WS-HIST-ENTRY OCCURS 10 TIMES.
+         10  WS-HIST-LINE     PIC X(40).
+*>    MSBMS MAPSET / MSTMAP SYMBOLIC MAP.
+*>    THE I-MAP MIRRORS EVERY FIELD THE O-MAP CARRIES, INCLUDING
+*>    THE TEN STATEMENT LINES, EVEN THOUGH MINISTMT NEVER RECEIVES
+*>    INTO IT (IT IS DISPLAY-ONLY) - A REAL BMS-GENERATED SYMBOLIC
+*>    MAP ALWAYS PAIRS THE TWO SIDES OVER THE SAME PHYSICAL
+*>    STORAGE, SO THE TOTAL LENGTH HAS TO MATCH MSTMAPO'S.
+ 01  MSTMAPI.
+     02  FILLER          PIC X(12).
+     02  STMT-LINE-I OCCURS 10 TIMES.
+         03  STMT-LINEF   PIC X.
+         03  STMT-LINE-IN PIC X(40).
+     02  MSGL            PIC S9(4) COMP.
+     02  MSGF            PIC X.
+     02  MSGA REDEFINES MSGF
+                         PIC X.
+     02  MSG             PIC X(30).
+     02  FILLER          PIC X(08).
+ 01  MSTMAPO REDEFINES MSTMAPI.
+     02  FILLER          PIC X(12).
+     02  STMT-LINE-O OCCURS 10 TIMES.
+         03  FILLER      PIC X(01).
+         03  STMT-LINEA  PIC X.
+         03  STMT-LINED  PIC X(40).
+     02  MSGA-O          PIC X.
+     02  MSGO            PIC X(30).
