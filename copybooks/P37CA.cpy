@@ -0,0 +1,18 @@
+*>    P37CA - COMMAREA PASSED BETWEEN MENU, DEPOSIT, WITHDRAW,
+*>    ENQUERY, MINISTMT, RECEIPT AND BACKPGM.  WS-CA-FROM-PGM AND
+*>    THE SESSION STAMP LET BACKPGM WORK OUT WHERE PF3 SHOULD
+*>    RETURN THE TELLER TO, AND WHETHER THE TERMINAL HAS SAT IDLE
+*>    LONG ENOUGH TO FORCE IT BACK TO SIGN-ON INSTEAD.
+ 01  WS-CA.
+     03  WS-CUS-ACCNO     PIC 9(15) VALUE ZERO.
+     03  WS-CA-FROM-PGM   PIC X(08) VALUE SPACES.
+     03  WS-CA-SESS-DATE  PIC 9(08) VALUE ZERO.
+     03  WS-CA-SESS-TIME  PIC 9(06) VALUE ZERO.
+*>    LAST-POSTED TRANSACTION DETAIL, CARRIED FORWARD SO RECEIPT
+*>    CAN XCTL IN AND DISPLAY IT WITHOUT RE-READING P37AFILE.
+     03  WS-CA-TX-TYPE    PIC X(10) VALUE SPACES.
+     03  WS-CA-TX-AMOUNT  PIC 9(09) VALUE ZERO.
+     03  WS-CA-TX-BALANCE PIC 9(09) VALUE ZERO.
+     03  WS-CA-TX-REF     PIC X(26) VALUE SPACES.
+     03  WS-CA-TX-DATE    PIC 9(08) VALUE ZERO.
+     03  WS-CA-TX-TIME    PIC 9(06) VALUE ZERO.
