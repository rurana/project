@@ -0,0 +1,14 @@
+*>    P37TMWS - SCRATCH FIELDS FOR THE SHARED SESSION-TIMEOUT
+*>    CHECK IN P37TMOUT.  SAME FIELDS AND SAME 900-SECOND LIMIT
+*>    BACKPGM USES, SO A TERMINAL SITTING IDLE AT A LIVE
+*>    TRANSACTION SCREEN TIMES OUT ON THE SAME CLOCK AS ONE
+*>    SITTING AT THE MENU.
+ 01  WS-TIMED-OUT     PIC X(01) VALUE 'N'.
+ 01  WS-ELAPSED       PIC S9(07) VALUE ZERO.
+ 01  WS-TIMEOUT-LIMIT PIC 9(05) VALUE 00900.
+ 01  WS-SESS-SECONDS  PIC 9(05) VALUE ZERO.
+ 01  WS-CURR-SECONDS  PIC 9(05) VALUE ZERO.
+ 01  WS-HH            PIC 9(02) VALUE ZERO.
+ 01  WS-MM-SS         PIC 9(04) VALUE ZERO.
+ 01  WS-MM            PIC 9(02) VALUE ZERO.
+ 01  WS-SS            PIC 9(02) VALUE ZERO.
