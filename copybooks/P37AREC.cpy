@@ -0,0 +1,26 @@
+*>    P37AFILE - CUSTOMER MASTER RECORD LAYOUT (VSAM KSDS).
+*>    KEYED ON CUS-ACCNO.  COPIED INTO EVERY PROGRAM THAT READS OR
+*>    REWRITES THE CUSTOMER MASTER SO THE LAYOUT ONLY LIVES IN ONE
+*>    PLACE.
+ 01  WS-RECORD.
+     05  CUS-ACCNO        PIC 9(15).
+     05  CUS-STATUS       PIC X(01).
+         88  CUS-ACTIVE       VALUE 'A'.
+         88  CUS-FROZEN       VALUE 'F'.
+         88  CUS-CLOSED       VALUE 'C'.
+     05  CUS-BALANCE      PIC 9(09).
+     05  CUS-LAST-TXNREF  PIC X(26).
+*>    CUS-LAST-TXNREF IS BUILT AS DATE+TYPE+TIME+AMOUNT (SEE
+*>    GEN-REF-PARA) - REDEFINED HERE SO THE DUPLICATE-SUBMISSION
+*>    CHECK CAN COMPARE THE LAST POST'S OWN AMOUNT AND TIME-OF-DAY
+*>    WITHOUT UNSTRINGING THE REFERENCE ITSELF.
+     05  CUS-LAST-TXN-R REDEFINES CUS-LAST-TXNREF.
+         10  CUS-LAST-TXN-DATE   PIC 9(08).
+         10  CUS-LAST-TXN-TYPE   PIC X(02).
+         10  CUS-LAST-TXN-TIME   PIC 9(06).
+         10  CUS-LAST-TXN-AMT    PIC 9(05).
+         10  FILLER              PIC X(05).
+     05  CUS-TXN-SEQ      PIC 9(07).
+     05  CUS-WD-DATE      PIC 9(08).
+     05  CUS-WD-TODAY     PIC 9(09).
+     05  FILLER           PIC X(13).
