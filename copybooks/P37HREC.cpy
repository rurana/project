@@ -0,0 +1,20 @@
+*>    P37THIST - TRANSACTION HISTORY RECORD LAYOUT (VSAM KSDS).
+*>    KEYED ON THS-ACCNO + THS-SEQNO SO EACH ACCOUNT'S ENTRIES
+*>    STAY TOGETHER AND IN THE ORDER THEY WERE POSTED.  ONE RECORD
+*>    IS WRITTEN BY DEPOSIT/WITHDRAW FOR EVERY SUCCESSFUL REWRITE
+*>    OF P37AFILE, AND READ BACK BY MINISTMT AND THE MONTHLY
+*>    STATEMENT BATCH RUN.
+ 01  WS-HIST-RECORD.
+     05  THS-KEY.
+         10  THS-ACCNO    PIC 9(15).
+         10  THS-SEQNO    PIC 9(07).
+     05  THS-TXN-TYPE     PIC X(02).
+         88  THS-DEPOSIT      VALUE 'DP'.
+         88  THS-WITHDRAWAL   VALUE 'WD'.
+     05  THS-AMOUNT       PIC 9(09).
+     05  THS-BAL-AFTER    PIC 9(09).
+     05  THS-DATE         PIC 9(08).
+     05  THS-TIME         PIC 9(06).
+     05  THS-TERMID       PIC X(04).
+     05  THS-REF          PIC X(26).
+     05  FILLER           PIC X(10).
