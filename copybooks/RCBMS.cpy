@@ -0,0 +1,72 @@
+*>    RCBMS - WORKING STORAGE FOR RECEIPT.  CARRIES THE RCBMS/
+*>    RCTMAP SYMBOLIC MAP.  RECEIPT IS DISPLAY-ONLY - THE VALUES
+*>    ARE HANDED IN VIA THE DEPOSIT/WITHDRAW COMMAREA, NOT KEYED
+*>    OR READ AGAIN HERE.
+ 01  WS-RESP-CODE   PIC S9(08) COMP.
+*>    RCBMS MAPSET / RCTMAP SYMBOLIC MAP.
+*>    THE I-MAP MIRRORS EVERY FIELD THE O-MAP CARRIES, EVEN THOUGH
+*>    RECEIPT NEVER RECEIVES INTO IT (IT IS DISPLAY-ONLY) - A REAL
+*>    BMS-GENERATED SYMBOLIC MAP ALWAYS PAIRS THE TWO SIDES OVER
+*>    THE SAME PHYSICAL STORAGE, SO THE TOTAL LENGTH HAS TO MATCH
+*>    RCTMAPO'S.
+ 01  RCTMAPI.
+     02  FILLER          PIC X(12).
+     02  ACCTNOF         PIC X.
+     02  ACCTNOA REDEFINES ACCTNOF
+                         PIC X.
+     02  ACCTNO          PIC X(15).
+     02  TXTYPEF         PIC X.
+     02  TXTYPEA REDEFINES TXTYPEF
+                         PIC X.
+     02  TXTYPE          PIC X(10).
+     02  AMOUNTF         PIC X.
+     02  AMOUNTA REDEFINES AMOUNTF
+                         PIC X.
+     02  AMOUNT          PIC X(09).
+     02  BALANCEF        PIC X.
+     02  BALANCEA REDEFINES BALANCEF
+                         PIC X.
+     02  BALANCE         PIC X(09).
+     02  REFF            PIC X.
+     02  REFA REDEFINES REFF
+                         PIC X.
+     02  REF             PIC X(26).
+     02  DATEF           PIC X.
+     02  DATEA REDEFINES DATEF
+                         PIC X.
+     02  TXN-DATE        PIC X(08).
+     02  TIMEF           PIC X.
+     02  TIMEA REDEFINES TIMEF
+                         PIC X.
+     02  TXN-TIME        PIC X(06).
+     02  MSGL            PIC S9(4) COMP.
+     02  MSGF            PIC X.
+     02  MSGA REDEFINES MSGF
+                         PIC X.
+     02  MSG             PIC X(30).
+     02  FILLER          PIC X(05).
+ 01  RCTMAPO REDEFINES RCTMAPI.
+     02  FILLER          PIC X(12).
+     02  FILLER          PIC X(01).
+     02  ACCTNOA-O       PIC X.
+     02  ACCTNOO         PIC X(15).
+     02  FILLER          PIC X(01).
+     02  TXTYPEA-O       PIC X.
+     02  TXTYPEO         PIC X(10).
+     02  FILLER          PIC X(01).
+     02  AMOUNTA-O       PIC X.
+     02  AMOUNTO         PIC X(09).
+     02  FILLER          PIC X(01).
+     02  BALANCEA-O      PIC X.
+     02  BALANCEO        PIC X(09).
+     02  FILLER          PIC X(01).
+     02  REFA-O          PIC X.
+     02  REFO            PIC X(26).
+     02  FILLER          PIC X(01).
+     02  DATEA-O         PIC X.
+     02  DATEO           PIC X(08).
+     02  FILLER          PIC X(01).
+     02  TIMEA-O         PIC X.
+     02  TIMEO           PIC X(06).
+     02  MSGA-O          PIC X.
+     02  MSGO            PIC X(30).
