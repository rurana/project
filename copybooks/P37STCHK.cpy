@@ -0,0 +1,15 @@
+*>    SHARED ACCOUNT-STATUS HOLD CHECK.  COPIED INTO THE PROCEDURE
+*>    DIVISION OF DEPOSIT AND WITHDRAW SO A FROZEN OR CLOSED
+*>    ACCOUNT IS TURNED AWAY THE SAME WAY FROM BOTH TRANSACTIONS
+*>    INSTEAD OF EACH PROGRAM GROWING ITS OWN COPY OF THE RULE.
+ CHECK-ACCT-STATUS.
+       MOVE 'Y' TO WS-STATUS-OK
+       IF CUS-CLOSED
+           MOVE 'ACCOUNT CLOSED' TO MSGO
+           MOVE 'N' TO WS-STATUS-OK
+       ELSE
+           IF CUS-FROZEN
+               MOVE 'ACCOUNT FROZEN' TO MSGO
+               MOVE 'N' TO WS-STATUS-OK
+           END-IF
+       END-IF.
