@@ -0,0 +1,22 @@
+*>    MBMS - WORKING STORAGE FOR MENU.  CARRIES THE MBMS MAPSET /
+*>    MENMAP SYMBOLIC MAP.
+ 01  MENMAPI.
+     02  FILLER          PIC X(12).
+     02  CHOICEL         PIC S9(4) COMP.
+     02  CHOICEF         PIC X.
+     02  CHOICEA REDEFINES CHOICEF
+                         PIC X.
+     02  CHOICE          PIC 9(01).
+     02  MSGL            PIC S9(4) COMP.
+     02  MSGF            PIC X.
+     02  MSGA REDEFINES MSGF
+                         PIC X.
+     02  MSG             PIC X(30).
+ 01  MENMAPO REDEFINES MENMAPI.
+     02  FILLER          PIC X(12).
+     02  FILLER          PIC X(02).
+     02  CHOICEA-O       PIC X.
+     02  CHOICEO         PIC X(01).
+     02  FILLER          PIC X(02).
+     02  MSGA-O          PIC X.
+     02  MSGO            PIC X(30).
