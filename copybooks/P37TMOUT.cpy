@@ -0,0 +1,36 @@
+*>    P37TMOUT - SHARED SESSION-TIMEOUT CHECK.  COPIED INTO THE
+*>    PROCEDURE DIVISION OF EVERY ONLINE PROGRAM THAT CAN POST A
+*>    TRANSACTION OFF DFHENTER, SO A TERMINAL LEFT SITTING AT A
+*>    LIVE TRANSACTION SCREEN TIMES OUT THE SAME AS ONE SITTING AT
+*>    THE MENU - BACKPGM ONLY EVER SAW THIS CHECK ON A PF3 PRESS,
+*>    WHICH LEFT AN ABANDONED DEPOSIT OR WITHDRAWAL SCREEN FREE TO
+*>    POST WITH NO TIMEOUT ENFORCED AT ALL.  A SESSION THAT ROLLED
+*>    OVER MIDNIGHT SINCE SIGN-ON, OR THAT HAS SAT PAST
+*>    WS-TIMEOUT-LIMIT SINCE MENU STAMPED WS-CA-SESS-TIME, IS
+*>    TREATED AS EXPIRED.  WS-CA-SESS-TIME AND EIBTIME ARE BOTH
+*>    PACKED HHMMSS, NOT PLAIN INTEGERS, SO THEY ARE BROKEN OUT AND
+*>    CONVERTED TO SECONDS-SINCE-MIDNIGHT BEFORE THEY ARE
+*>    SUBTRACTED - THE SAME CONVERSION BACKPGM'S OWN
+*>    CHECK-TIMEOUT-PARA USES.
+ CHECK-TIMEOUT-PARA.
+       MOVE 'N' TO WS-TIMED-OUT
+       IF WS-CA-SESS-DATE NOT = EIBDATE
+           MOVE 'Y' TO WS-TIMED-OUT
+       ELSE
+           COMPUTE WS-HH = WS-CA-SESS-TIME / 10000
+           COMPUTE WS-MM-SS = WS-CA-SESS-TIME - (WS-HH * 10000)
+           COMPUTE WS-MM = WS-MM-SS / 100
+           COMPUTE WS-SS = WS-MM-SS - (WS-MM * 100)
+           COMPUTE WS-SESS-SECONDS = (WS-HH * 3600) + (WS-MM * 60)
+               + WS-SS
+           COMPUTE WS-HH = EIBTIME / 10000
+           COMPUTE WS-MM-SS = EIBTIME - (WS-HH * 10000)
+           COMPUTE WS-MM = WS-MM-SS / 100
+           COMPUTE WS-SS = WS-MM-SS - (WS-MM * 100)
+           COMPUTE WS-CURR-SECONDS = (WS-HH * 3600) + (WS-MM * 60)
+               + WS-SS
+           COMPUTE WS-ELAPSED = WS-CURR-SECONDS - WS-SESS-SECONDS
+           IF WS-ELAPSED > WS-TIMEOUT-LIMIT OR WS-ELAPSED < ZERO
+               MOVE 'Y' TO WS-TIMED-OUT
+           END-IF
+       END-IF.
