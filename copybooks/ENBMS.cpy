@@ -0,0 +1,45 @@
+*>    ENBMS - WORKING STORAGE FOR ENQUERY.  CARRIES THE P37AFILE
+*>    RECORD AND THE ENBMS/ENQMAP SYMBOLIC MAP.  ENQUERY ONLY
+*>    EVER READS P37AFILE (NO UPDATE OPTION) SO IT NEVER HOLDS AN
+*>    ENQUEUE ON THE CUSTOMER RECORD.
+     COPY P37AREC.
+ 01  WS-RESP-CODE   PIC S9(08) COMP.
+*>    ENBMS MAPSET / ENQMAP SYMBOLIC MAP.
+*>    THE I-MAP MIRRORS EVERY FIELD THE O-MAP CARRIES, EVEN THOUGH
+*>    ENQUERY NEVER RECEIVES INTO IT (IT IS A PLAIN-READ,
+*>    DISPLAY-ONLY PROGRAM) - A REAL BMS-GENERATED SYMBOLIC MAP
+*>    ALWAYS PAIRS THE TWO SIDES OVER THE SAME PHYSICAL STORAGE,
+*>    SO THE TOTAL LENGTH HAS TO MATCH ENQMAPO'S.
+ 01  ENQMAPI.
+     02  FILLER          PIC X(12).
+     02  ACCTNOF         PIC X.
+     02  ACCTNOA REDEFINES ACCTNOF
+                         PIC X.
+     02  ACCTNO          PIC X(15).
+     02  STATUSF         PIC X.
+     02  STATUSA REDEFINES STATUSF
+                         PIC X.
+     02  ACCT-STATUS     PIC X(10).
+     02  BALANCEF        PIC X.
+     02  BALANCEA REDEFINES BALANCEF
+                         PIC X.
+     02  BALANCE         PIC X(09).
+     02  MSGL            PIC S9(4) COMP.
+     02  MSGF            PIC X.
+     02  MSGA REDEFINES MSGF
+                         PIC X.
+     02  MSG             PIC X(30).
+     02  FILLER          PIC X(01).
+ 01  ENQMAPO REDEFINES ENQMAPI.
+     02  FILLER          PIC X(12).
+     02  FILLER          PIC X(01).
+     02  ACCTNOA-O       PIC X.
+     02  ACCTNOO         PIC X(15).
+     02  FILLER          PIC X(01).
+     02  STATUSA-O       PIC X.
+     02  STATUSO         PIC X(10).
+     02  FILLER          PIC X(01).
+     02  BALANCEA-O      PIC X.
+     02  BALANCEO        PIC X(09).
+     02  MSGA-O          PIC X.
+     02  MSGO            PIC X(30).
