@@ -0,0 +1,263 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. WITHDRAW.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+       COPY WTBMS.
+       COPY P37CA.
+       COPY P37TMWS.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+ 01  WS-AMOUNT      PIC 9(05) VALUE ZERO.
+ 01  WS-DONE        PIC X(01) VALUE 'N'.
+ 01  WS-JRNL-FAIL   PIC X(01) VALUE 'N'.
+ 01  WS-MESSAGE     PIC X(30) VALUE 'THANK YOU'.
+ LINKAGE SECTION.
+ 01  DFHCOMMAREA    PIC X(105).
+ PROCEDURE DIVISION.
+*>A SESSION THAT HAS SAT PAST THE TIMEOUT LIMIT SINCE MENU
+*>STAMPED THE COMMAREA IS SENT STRAIGHT BACK TO SIGN-ON INSTEAD
+*>OF BEING ALLOWED TO POST OFF A LIVE WITHDRAWAL SCREEN - THE
+*>SAME CHECK BACKPGM RUNS ON A PF3, RUN HERE BEFORE DFHENTER IS
+*>EVER HONORED.
+ MAIN-PARA.
+       IF EIBCALEN = ZERO
+          PERFORM ERROR-PARA
+       ELSE
+          MOVE DFHCOMMAREA TO WS-CA
+          PERFORM CHECK-TIMEOUT-PARA
+          IF WS-TIMED-OUT = 'Y'
+              EXEC CICS XCTL
+                  PROGRAM('SIGNON')
+              END-EXEC
+          ELSE
+              PERFORM SHOW-MAP-PARA
+          END-IF
+      END-IF.
+ END-PARA.
+     EXEC CICS RETURN
+         TRANSID('P37W')
+         COMMAREA(WS-CA)
+     END-EXEC.
+*>SHOW ERROR IF EIBCALEN=ZERO
+ ERROR-PARA.
+       EXEC CICS SEND TEXT
+           FROM(WS-MESSAGE)
+           ERASE
+       END-EXEC
+       EXEC CICS RETURN
+       END-EXEC.
+       COPY P37TMOUT.
+*>SHOW MAP IF EIBCALEN IS NOT ZERO
+ SHOW-MAP-PARA.
+       MOVE LOW-VALUES TO WTHMAPO
+*>SEND WTH MAP(WITHDRAW)
+       EXEC CICS SEND
+           MAP('WTHMAP')
+           MAPSET('WTBMS')
+           FROM(WTHMAPO)
+           ERASE
+       END-EXEC
+       PERFORM RESPONSE-PARA.
+*>CHECK ENTERED KEY
+ RESPONSE-PARA.
+       EVALUATE EIBAID
+       WHEN DFHESC
+           PERFORM ESC-PARA
+       WHEN DFHPF3
+           PERFORM PF3-PARA
+       WHEN DFHENTER
+           PERFORM CALCULATION-PARA
+       WHEN OTHER
+           MOVE 'INVALID KEY PRESSED' TO MSGO
+       END-EVALUATE.
+ ESC-PARA.
+       EXEC CICS RETURN
+           TRANSID('P37W')
+           COMMAREA(WS-CA)
+       END-EXEC.
+ PF3-PARA.
+       MOVE 'WITHDRAW' TO WS-CA-FROM-PGM
+       EXEC CICS XCTL
+           PROGRAM('BACKPGM')
+           COMMAREA(WS-CA)
+       END-EXEC.
+ CALCULATION-PARA.
+       EXEC CICS RECEIVE
+           MAP('WTHMAP')
+           MAPSET('WTBMS')
+           INTO(WTHMAPI)
+       END-EXEC
+       MOVE ENTERED-AMT TO WS-AMOUNT
+       IF WS-AMOUNT < 100 OR WS-AMOUNT > 40000
+           MOVE 'PLEASE ENTER AMOUNT > 100 AND < 40000' TO MSGO
+       ELSE
+           PERFORM TRANSACTION-PARA
+       END-IF.
+*>BUILD A TRANSACTION REFERENCE THE SAME WAY DEPOSIT DOES, OFF
+*>THE ACCOUNT'S OWN NEXT SEQUENCE NUMBER RATHER THAN THE SESSION
+*>SIGN-ON STAMP, SO A WITHDRAWAL AND A DEPOSIT OF THE SAME AMOUNT
+*>IN THE SAME SESSION CANNOT BUILD THE SAME REFERENCE.  CANNOT
+*>RUN UNTIL CUS-TXN-SEQ HAS BEEN READ OFF THE MASTER.
+ GEN-REF-PARA.
+       MOVE EIBDATE TO WS-CUR-DATE
+       MOVE EIBTIME TO WS-CUR-TIME
+       COMPUTE WS-NEXT-SEQ = CUS-TXN-SEQ + 1
+       STRING WS-CUR-DATE  DELIMITED BY SIZE
+              'WD'         DELIMITED BY SIZE
+              WS-NEXT-SEQ  DELIMITED BY SIZE
+              WS-AMOUNT    DELIMITED BY SIZE
+         INTO WS-TXN-REF
+       END-STRING.
+ TRANSACTION-PARA.
+       PERFORM READ-FILE.
+ READ-FILE.
+       EXEC CICS READ
+           FILE('P37AFILE')
+           RIDFLD(WS-CUS-ACCNO)
+           INTO(WS-RECORD)
+           RESP(WS-RESP-CODE)
+       END-EXEC
+       EVALUATE WS-RESP-CODE
+       WHEN DFHRESP(NORMAL)
+           PERFORM GEN-REF-PARA
+           PERFORM CHECK-ACCT-STATUS
+           IF WS-STATUS-OK = 'Y'
+               PERFORM CHECK-WD-LIMITS
+               IF WS-STATUS-OK = 'Y'
+                   PERFORM RETRIEVE-BAL
+                   IF WS-DONE = 'Y'
+                       IF WS-JRNL-FAIL = 'Y'
+                           MOVE 'WITHDRAWAL POSTED, JRNL FAILED' TO MSGO
+                       ELSE
+                           MOVE 'WITHDRAWAL SUCESSFULL' TO MSGO
+                       END-IF
+                       PERFORM NEXT-PAGE
+                   ELSE
+                       MOVE 'WITHDRAWAL NOT SUCESSFULL' TO MSGO
+                   END-IF
+               END-IF
+           END-IF
+       WHEN OTHER
+           MOVE 'WITHDRAWAL NOT SUCESSFULL' TO MSGO
+       END-EVALUATE.
+       COPY P37STCHK.
+*>INSUFFICIENT-FUNDS CHECK AND THE PER-DAY WITHDRAWAL CAP, SO
+*>ONE ACCOUNT CANNOT BE DRAINED IN A SINGLE SESSION.  THE CAP
+*>RESETS ITSELF THE FIRST TIME AN ACCOUNT IS WITHDRAWN AGAINST
+*>ON A NEW DAY.
+ CHECK-WD-LIMITS.
+       IF WS-AMOUNT > CUS-BALANCE
+           MOVE 'INSUFFICIENT FUNDS' TO MSGO
+           MOVE 'N' TO WS-STATUS-OK
+       ELSE
+           IF CUS-WD-DATE NOT = EIBDATE
+               MOVE EIBDATE TO CUS-WD-DATE
+               MOVE ZERO TO CUS-WD-TODAY
+           END-IF
+           IF CUS-WD-TODAY + WS-AMOUNT > WS-WD-CAP
+               MOVE 'DAILY WITHDRAWAL LIMIT EXCEEDED' TO MSGO
+               MOVE 'N' TO WS-STATUS-OK
+           END-IF
+       END-IF.
+ RETRIEVE-BAL.
+       MOVE CUS-BALANCE TO WS-OLD-BALANCE
+       COMPUTE WS-BALANCE = CUS-BALANCE - WS-AMOUNT
+       PERFORM UPDATE-BAL.
+ UPDATE-BAL.
+       EXEC CICS READ
+           FILE('P37AFILE')
+           RIDFLD(WS-CUS-ACCNO)
+           INTO(WS-RECORD)
+           RESP(WS-RESP-CODE)
+           UPDATE
+       END-EXEC
+       EVALUATE WS-RESP-CODE
+       WHEN DFHRESP(NORMAL)
+           MOVE WS-BALANCE TO CUS-BALANCE
+           MOVE WS-TXN-REF TO CUS-LAST-TXNREF
+           IF CUS-WD-DATE NOT = EIBDATE
+               MOVE EIBDATE TO CUS-WD-DATE
+               MOVE ZERO TO CUS-WD-TODAY
+           END-IF
+           ADD WS-AMOUNT TO CUS-WD-TODAY
+           ADD 1 TO CUS-TXN-SEQ
+           EXEC CICS REWRITE
+               FILE('P37AFILE')
+               FROM(WS-RECORD)
+               RESP(WS-RESP-CODE)
+           END-EXEC
+           EVALUATE WS-RESP-CODE
+           WHEN DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-DONE
+               PERFORM WRITE-HIST-PARA
+               PERFORM WRITE-AUDIT-PARA
+           WHEN OTHER
+               MOVE 'UPDATE NOT SUCESSFULL' TO MSGO
+           END-EVALUATE
+       WHEN OTHER
+           MOVE 'UPDATE NOT SUCESSFULL' TO MSGO
+       END-EVALUATE.
+*>APPEND THE TRANSACTION HISTORY ENTRY MINISTMT READS BACK AND
+*>THE MONTHLY STATEMENT BATCH RUN CONSOLIDATES.  THE BALANCE HAS
+*>ALREADY BEEN COMMITTED BY THE REWRITE IN UPDATE-BAL BY THE TIME
+*>THIS RUNS, SO A FAILURE HERE ONLY MARKS WS-JRNL-FAIL - IT MUST
+*>NOT FLIP WS-DONE BACK TO 'N', WHICH WOULD TELL THE TELLER THE
+*>WITHDRAWAL FAILED WHEN THE MONEY HAS ALREADY MOVED.
+ WRITE-HIST-PARA.
+       MOVE WS-CUS-ACCNO  TO THS-ACCNO
+       MOVE CUS-TXN-SEQ   TO THS-SEQNO
+       MOVE 'WD'          TO THS-TXN-TYPE
+       MOVE WS-AMOUNT     TO THS-AMOUNT
+       MOVE WS-BALANCE    TO THS-BAL-AFTER
+       MOVE WS-CUR-DATE   TO THS-DATE
+       MOVE WS-CUR-TIME   TO THS-TIME
+       MOVE EIBTRMID      TO THS-TERMID
+       MOVE WS-TXN-REF    TO THS-REF
+       EXEC CICS WRITE
+           FILE('P37THIST')
+           FROM(WS-HIST-RECORD)
+           RIDFLD(THS-KEY)
+           RESP(WS-RESP-CODE)
+       END-EXEC
+       EVALUATE WS-RESP-CODE
+       WHEN DFHRESP(NORMAL)
+           CONTINUE
+       WHEN OTHER
+           MOVE 'Y' TO WS-JRNL-FAIL
+       END-EVALUATE.
+*>APPEND THE BEFORE/AFTER AUDIT ENTRY, THE SAME AS DEPOSIT DOES.
+ WRITE-AUDIT-PARA.
+       MOVE WS-CUS-ACCNO    TO AUD-ACCNO
+       MOVE CUS-TXN-SEQ     TO AUD-SEQNO
+       MOVE 'WD'            TO AUD-TXN-TYPE
+       MOVE WS-AMOUNT       TO AUD-AMOUNT
+       MOVE WS-OLD-BALANCE  TO AUD-BAL-BEFORE
+       MOVE WS-BALANCE      TO AUD-BAL-AFTER
+       MOVE EIBTRMID        TO AUD-TERMID
+       MOVE EIBOPID         TO AUD-OPID
+       MOVE WS-CUR-DATE     TO AUD-DATE
+       MOVE WS-CUR-TIME     TO AUD-TIME
+       MOVE WS-TXN-REF      TO AUD-REF
+       EXEC CICS WRITE
+           FILE('P37AUDIT')
+           FROM(WS-AUDIT-RECORD)
+           RIDFLD(AUD-KEY)
+           RESP(WS-RESP-CODE)
+       END-EXEC
+       EVALUATE WS-RESP-CODE
+       WHEN DFHRESP(NORMAL)
+           CONTINUE
+       WHEN OTHER
+           MOVE 'Y' TO WS-JRNL-FAIL
+       END-EVALUATE.
+ NEXT-PAGE.
+       MOVE 'WITHDRAWAL'  TO WS-CA-TX-TYPE
+       MOVE WS-AMOUNT     TO WS-CA-TX-AMOUNT
+       MOVE WS-BALANCE    TO WS-CA-TX-BALANCE
+       MOVE WS-TXN-REF    TO WS-CA-TX-REF
+       MOVE WS-CUR-DATE   TO WS-CA-TX-DATE
+       MOVE WS-CUR-TIME   TO WS-CA-TX-TIME
+       EXEC CICS XCTL
+           PROGRAM('RECEIPT')
+           COMMAREA(WS-CA)
+       END-EXEC.
