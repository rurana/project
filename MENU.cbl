@@ -1,87 +1,104 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. MENU.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
-       COPY MBMS.
-       COPY DFHAID.
-       COPY DFHBMSCA.
- 01  WS-MESSAGE     PIC X(30) VALUE 'THANK YOU'.
- 01  WS-CA.
-     03 WS-CUS-ACCNO  PIC 9(15) VALUE ZERO. 
- LINKAGE SECTION.      
- 01  DFHCOMMAREA    PIC X(16). 
- PROCEDURE DIVISION.
- MAIN-PARA.                                                       
-       IF EIBCALEN = ZERO                                           
-          PERFORM ERROR-PARA                                       
-       ELSE                                                         
-          MOVE DFHCOMMAREA TO WS-CA                                 
-          PERFORM SHOW-MAP-PARA                                         
-      END-IF.                                                      
- END-PARA.                                                        
-     EXEC CICS RETURN                                             
-         TRANSID('P37W')                                          
-         COMMAREA(WS-CA)                                          
-     END-EXEC.                                                    
-*SHOW ERROR IF EIBCALEN=ZERO     
- ERROR-PARA.    
-       EXEC CICS SEND TEXT
-           FROM(WS-MEASSAGE)
-           ERASE
-       END-EXEC 
-       EXEC CICS RETURN 
-       END-EXEC.
-*SHOW MAP IF EIBCALEN IS NOT ZERO      
- SHOW-MAP-PARA.                                                     
-       MOVE LOW-VALUES TO MENMAPO                                   
-*SEND APT MAP(MENU)        
-       EXEC CICS SEND                                               
-           MAP('MENMAP')                                            
-           MAPSET('MBMS')                                        
-           FROM(MENMAPO)                                            
-           ERASE                                                    
-       END-EXEC      
-       PERFORM RESPONSE-PARA.
-*CHECK ENTERED KEY       
- RESPONSE-PARA.                                                    
-       EVALUATE EIBAID                                              
-       WHEN DFHESC                                                  
-           PERFORM ESC-PARA                                         
-       WHEN DFHPF3                                                  
-           PERFORM PF3-PARA       
-       WHEN DFHENTER                                                
-           PERFORM OPTION-PARA                                 
-       WHEN OTHER                                                   
-           MOVE 'INVALID KEY PRESSED' TO MSGO                       
-       END-EVALUATE.                                                
- ESC-PARA.      
-       EXEC CICS RETURN                                             
-           TRANSID('P37W')                                          
-           COMMAREA(WS-CA)                                          
-       END-EXEC. 
- PF3-PARA.      
-       EXEC CICS XCTL
-           PROGRAM('BACKPGM')
-       END-EXEC
- OPTION-PARA.
-       EVALUATE CHOICE 
-       WHEN 1
-           EXEC CICS XCTL
-               PROGRAM('WITHDRAW')
-           END-EXEC
-       WHEN 2
-           EXEC CICS XCTL
-               PROGRAM('DEPOSIT')
-           END-EXEC
-       WHEN 3
-           EXEC CICS XCTL
-               PROGRAM('MINISTMT')
-           END-EXEC
-       WHEN 4
-           EXEC CICS XCTL
-               PROGRAM('ENQUERY')
-           END-EXEC
-       WHEN OTHER
-           MOVE 'INVALID OPTION! PLEASE ENTER VALID OPTION' MSGO
-       END-EVALUATE.
-            
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. MENU.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+       COPY MBMS.
+       COPY P37CA.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+ 01  WS-MESSAGE     PIC X(30) VALUE 'THANK YOU'.
+ LINKAGE SECTION.
+ 01  DFHCOMMAREA    PIC X(105).
+ PROCEDURE DIVISION.
+ MAIN-PARA.
+       IF EIBCALEN = ZERO
+          PERFORM ERROR-PARA
+       ELSE
+          MOVE DFHCOMMAREA TO WS-CA
+          IF WS-CA-SESS-DATE = ZERO
+              MOVE EIBDATE TO WS-CA-SESS-DATE
+              MOVE EIBTIME TO WS-CA-SESS-TIME
+          END-IF
+          PERFORM SHOW-MAP-PARA
+      END-IF.
+ END-PARA.
+     EXEC CICS RETURN
+         TRANSID('P37W')
+         COMMAREA(WS-CA)
+     END-EXEC.
+*>SHOW ERROR IF EIBCALEN=ZERO
+ ERROR-PARA.
+       EXEC CICS SEND TEXT
+           FROM(WS-MESSAGE)
+           ERASE
+       END-EXEC
+       EXEC CICS RETURN
+       END-EXEC.
+*>SHOW MAP IF EIBCALEN IS NOT ZERO
+ SHOW-MAP-PARA.
+       MOVE LOW-VALUES TO MENMAPO
+*>SEND APT MAP(MENU)
+       EXEC CICS SEND
+           MAP('MENMAP')
+           MAPSET('MBMS')
+           FROM(MENMAPO)
+           ERASE
+       END-EXEC
+       PERFORM RESPONSE-PARA.
+*>CHECK ENTERED KEY
+ RESPONSE-PARA.
+       EVALUATE EIBAID
+       WHEN DFHESC
+           PERFORM ESC-PARA
+       WHEN DFHPF3
+           PERFORM PF3-PARA
+       WHEN DFHENTER
+           PERFORM OPTION-PARA
+       WHEN OTHER
+           MOVE 'INVALID KEY PRESSED' TO MSGO
+       END-EVALUATE.
+ ESC-PARA.
+       EXEC CICS RETURN
+           TRANSID('P37W')
+           COMMAREA(WS-CA)
+       END-EXEC.
+ PF3-PARA.
+       MOVE 'MENU' TO WS-CA-FROM-PGM
+       EXEC CICS XCTL
+           PROGRAM('BACKPGM')
+           COMMAREA(WS-CA)
+       END-EXEC.
+ OPTION-PARA.
+       EXEC CICS RECEIVE
+           MAP('MENMAP')
+           MAPSET('MBMS')
+           INTO(MENMAPI)
+       END-EXEC
+       EVALUATE CHOICE
+       WHEN 1
+           MOVE 'MENU' TO WS-CA-FROM-PGM
+           EXEC CICS XCTL
+               PROGRAM('WITHDRAW')
+               COMMAREA(WS-CA)
+           END-EXEC
+       WHEN 2
+           MOVE 'MENU' TO WS-CA-FROM-PGM
+           EXEC CICS XCTL
+               PROGRAM('DEPOSIT')
+               COMMAREA(WS-CA)
+           END-EXEC
+       WHEN 3
+           MOVE 'MENU' TO WS-CA-FROM-PGM
+           EXEC CICS XCTL
+               PROGRAM('MINISTMT')
+               COMMAREA(WS-CA)
+           END-EXEC
+       WHEN 4
+           MOVE 'MENU' TO WS-CA-FROM-PGM
+           EXEC CICS XCTL
+               PROGRAM('ENQUERY')
+               COMMAREA(WS-CA)
+           END-EXEC
+       WHEN OTHER
+           MOVE 'INVALID OPTION! PLEASE ENTER VALID OPTION' TO MSGO
+       END-EVALUATE.
